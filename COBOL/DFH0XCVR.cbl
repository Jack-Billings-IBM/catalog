@@ -0,0 +1,288 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME = DFH0XCVR                                         *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Catalog Stock Valuation Batch Report       *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      Overnight batch job that sequentially browses the whole  *
+      *      catalog file (the same VSAM file named by                *
+      *      CATALOG-FILE-NAME on the EXCONF configuration panel) and *
+      *      produces a stock valuation report for finance: extended  *
+      *      cost per item (stock on hand x unit cost), a grand total *
+      *      and a count of items at or below their reorder point.    *
+      *      The catalog record layout mirrors the CA-SINGLE-ITEM     *
+      *      group in DFH0XCP4 (item ref, description, department,    *
+      *      cost, stock, on-order) since that is the only shape of   *
+      *      catalog data this application defines.                   *
+      *                                                                *
+      * ENTRY POINT = DFH0XCVR                                         *
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $MOD(DFH0XCVR),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I07544 640 040910 HDIPCB  : NIGHTLY STOCK VALUATION RPT *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFH0XCVR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Catalog file - the same VSAM file that CATALOG-FILE-NAME on
+      *    the EXCONF panel identifies. The JCL DD for CATFILE is what
+      *    ties this run to whichever catalog is currently configured
+           SELECT CATALOG-FILE ASSIGN TO CATFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CAT-ITEM-REF
+               FILE STATUS IS WS-CATALOG-STATUS.
+
+      *    Configuration file - read directly (not through CICS) to
+      *    pick up the low-stock reorder point maintained on EXCONF
+           SELECT CONFIG-FILE ASSIGN TO CONFFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CONFIG-KEY
+               FILE STATUS IS WS-CONFIG-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO REPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE
+           RECORD CONTAINS 60 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CATALOG-RECORD.
+           03 CAT-ITEM-REF             PIC 9(4).
+           03 CAT-DESCRIPTION          PIC X(40).
+           03 CAT-DEPARTMENT           PIC 9(3).
+           03 CAT-COST                 PIC X(6).
+           03 CAT-STOCK                PIC 9(4).
+           03 CAT-ON-ORDER             PIC 9(3).
+
+       FD  CONFIG-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CONFIG-RECORD.
+           03 CONFIG-KEY               PIC X(9).
+           03 FILLER                   PIC X.
+           03 CONFIG-REORDER-POINT     PIC 9(4).
+           03 FILLER                   PIC X(66).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EYECATCHER               PIC X(16)
+                                        VALUE 'DFH0XCVR------WS'.
+
+       01  WS-CATALOG-STATUS           PIC XX  VALUE SPACES.
+           88 CATALOG-OK                       VALUE '00'.
+           88 CATALOG-EOF                      VALUE '10'.
+
+       01  WS-CONFIG-STATUS            PIC XX  VALUE SPACES.
+           88 CONFIG-OK                        VALUE '00'.
+
+       01  WS-REPORT-STATUS            PIC XX  VALUE SPACES.
+           88 REPORT-OK                        VALUE '00'.
+
+       01  WS-REORDER-POINT-KEY        PIC X(9) VALUE 'REORD-PNT'.
+       01  WS-REORDER-POINT            PIC 9(4) VALUE ZERO.
+
+       01  WS-COST-NUMERIC             PIC 9(3)V99 VALUE ZERO.
+       01  WS-EXTENDED-COST            PIC 9(9)V99 VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC 9(11)V99 VALUE ZERO.
+       01  WS-ITEM-COUNT               PIC 9(7) VALUE ZERO.
+       01  WS-LOW-STOCK-COUNT          PIC 9(7) VALUE ZERO.
+
+       01  WS-HEADING-1.
+           03 FILLER                   PIC X(40)
+              VALUE 'CATALOG STOCK VALUATION REPORT'.
+
+       01  WS-HEADING-2.
+           03 FILLER                   PIC X(6)  VALUE 'ITEM'.
+           03 FILLER                   PIC X(12) VALUE SPACES.
+           03 FILLER                   PIC X(40) VALUE 'DESCRIPTION'.
+           03 FILLER                   PIC X(6)  VALUE 'STOCK'.
+           03 FILLER                   PIC X(4)  VALUE SPACES.
+           03 FILLER                   PIC X(6)  VALUE 'COST'.
+           03 FILLER                   PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(14) VALUE 'EXTENDED COST'.
+           03 FILLER                   PIC X(4)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE 'LOW STOCK'.
+
+       01  WS-DETAIL-LINE.
+           03 DL-ITEM-REF               PIC ZZZ9.
+           03 FILLER                    PIC X(4)  VALUE SPACES.
+           03 DL-DESCRIPTION            PIC X(40).
+           03 FILLER                    PIC X(2)  VALUE SPACES.
+           03 DL-STOCK                  PIC ZZZ9.
+           03 FILLER                    PIC X(4)  VALUE SPACES.
+           03 DL-COST                   PIC ZZ9.99.
+           03 FILLER                    PIC X(2)  VALUE SPACES.
+           03 DL-EXTENDED               PIC ZZZ,ZZZ,ZZ9.99.
+           03 FILLER                    PIC X(3)  VALUE SPACES.
+           03 DL-LOW-FLAG               PIC X(9).
+
+       01  WS-BLANK-LINE                PIC X(1) VALUE SPACE.
+
+       01  WS-TOTAL-LINE.
+           03 FILLER                    PIC X(24)
+              VALUE 'GRAND TOTAL STOCK VALUE:'.
+           03 TL-GRAND-TOTAL            PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-ITEM-COUNT-LINE.
+           03 FILLER                    PIC X(24)
+              VALUE 'TOTAL ITEMS PROCESSED  :'.
+           03 CL-ITEM-COUNT             PIC ZZZ,ZZ9.
+
+       01  WS-LOW-STOCK-LINE.
+           03 FILLER                    PIC X(38)
+              VALUE 'ITEMS AT OR BELOW REORDER POINT      :'.
+           03 CL-LOW-STOCK-COUNT        PIC ZZZ,ZZ9.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           PERFORM OPEN-REPORT-FILES
+           PERFORM READ-REORDER-POINT
+           PERFORM OPEN-CATALOG-FILE
+           PERFORM WRITE-REPORT-HEADINGS
+
+           PERFORM READ-NEXT-CATALOG-RECORD
+           PERFORM PROCESS-CATALOG-RECORD
+               UNTIL CATALOG-EOF
+
+           PERFORM WRITE-REPORT-TOTALS
+           PERFORM CLOSE-ALL-FILES
+
+           STOP RUN.
+
+       MAINLINE-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Open the configuration file, look up the reorder point record  *
+      * and close it again. Missing/unreadable defaults to no          *
+      * low-stock counting rather than abending the whole report       *
+      *================================================================*
+        READ-REORDER-POINT.
+           MOVE ZERO TO WS-REORDER-POINT
+           OPEN INPUT CONFIG-FILE
+           IF CONFIG-OK
+               MOVE WS-REORDER-POINT-KEY TO CONFIG-KEY
+               READ CONFIG-FILE
+                   KEY IS CONFIG-KEY
+               END-READ
+               IF CONFIG-OK
+                   MOVE CONFIG-REORDER-POINT TO WS-REORDER-POINT
+               END-IF
+               CLOSE CONFIG-FILE
+           END-IF
+           EXIT.
+
+      *================================================================*
+      * Open the catalog and report files                              *
+      *================================================================*
+        OPEN-CATALOG-FILE.
+           OPEN INPUT CATALOG-FILE
+           IF NOT CATALOG-OK
+               DISPLAY 'DFH0XCVR: UNABLE TO OPEN CATALOG FILE - STATUS '
+                       WS-CATALOG-STATUS
+               STOP RUN
+           END-IF
+           EXIT.
+
+        OPEN-REPORT-FILES.
+           OPEN OUTPUT REPORT-FILE
+           IF NOT REPORT-OK
+               DISPLAY 'DFH0XCVR: UNABLE TO OPEN REPORT FILE - STATUS '
+                       WS-REPORT-STATUS
+               STOP RUN
+           END-IF
+           EXIT.
+
+        WRITE-REPORT-HEADINGS.
+           WRITE REPORT-LINE FROM WS-HEADING-1
+           WRITE REPORT-LINE FROM WS-BLANK-LINE
+           WRITE REPORT-LINE FROM WS-HEADING-2
+           EXIT.
+
+      *================================================================*
+      * Read the next catalog record sequentially                      *
+      *================================================================*
+        READ-NEXT-CATALOG-RECORD.
+           READ CATALOG-FILE NEXT RECORD
+               AT END SET CATALOG-EOF TO TRUE
+           END-READ
+           EXIT.
+
+      *================================================================*
+      * Extend, total and print one catalog record, then read the      *
+      * next one                                                        *
+      *================================================================*
+        PROCESS-CATALOG-RECORD.
+      *    CAT-COST's on-disk numeric encoding is not documented
+      *    anywhere in this application, so it is validated with
+      *    TEST-NUMVAL before being trusted - an item with unreadable
+      *    cost data is valued at zero rather than abending the whole
+      *    nightly finance run
+           IF FUNCTION TEST-NUMVAL(CAT-COST) EQUAL ZERO
+               COMPUTE WS-COST-NUMERIC = FUNCTION NUMVAL(CAT-COST)
+           ELSE
+               MOVE ZERO TO WS-COST-NUMERIC
+               DISPLAY 'DFH0XCVR: INVALID COST ON ITEM ' CAT-ITEM-REF
+                       ' - VALUED AT ZERO'
+           END-IF
+           COMPUTE WS-EXTENDED-COST = WS-COST-NUMERIC * CAT-STOCK
+           ADD WS-EXTENDED-COST TO WS-GRAND-TOTAL
+           ADD 1 TO WS-ITEM-COUNT
+
+           MOVE CAT-ITEM-REF TO DL-ITEM-REF
+           MOVE CAT-DESCRIPTION TO DL-DESCRIPTION
+           MOVE CAT-STOCK TO DL-STOCK
+           MOVE WS-COST-NUMERIC TO DL-COST
+           MOVE WS-EXTENDED-COST TO DL-EXTENDED
+
+           IF WS-REORDER-POINT GREATER THAN ZERO AND
+              CAT-STOCK NOT GREATER THAN WS-REORDER-POINT
+               ADD 1 TO WS-LOW-STOCK-COUNT
+               MOVE 'LOW STOCK' TO DL-LOW-FLAG
+           ELSE
+               MOVE SPACES TO DL-LOW-FLAG
+           END-IF
+
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+
+           PERFORM READ-NEXT-CATALOG-RECORD
+           EXIT.
+
+      *================================================================*
+      * Print the grand total, item count and low-stock count          *
+      *================================================================*
+        WRITE-REPORT-TOTALS.
+           MOVE WS-GRAND-TOTAL TO TL-GRAND-TOTAL
+           MOVE WS-ITEM-COUNT TO CL-ITEM-COUNT
+           MOVE WS-LOW-STOCK-COUNT TO CL-LOW-STOCK-COUNT
+
+           WRITE REPORT-LINE FROM WS-BLANK-LINE
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+           WRITE REPORT-LINE FROM WS-ITEM-COUNT-LINE
+           WRITE REPORT-LINE FROM WS-LOW-STOCK-LINE
+           EXIT.
+
+        CLOSE-ALL-FILES.
+           CLOSE CATALOG-FILE
+           CLOSE REPORT-FILE
+           EXIT.
