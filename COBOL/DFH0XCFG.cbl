@@ -74,16 +74,49 @@
            03 FILLER                   PIC X(9)  VALUE ' EXCONFIG'.
            03 EM-DETAIL                PIC X(50) VALUE SPACES.
 
+      * Audit trail message structure - written to TDQ CFGA for every
+      * successful REWRITE in UPDATE-CONFIGURATION
+       01  AUDIT-MSG.
+           03 AM-DATE                  PIC X(8)   VALUE SPACES.
+           03 FILLER                   PIC X      VALUE SPACES.
+           03 AM-TIME                  PIC X(6)   VALUE SPACES.
+           03 FILLER                   PIC X(9)   VALUE ' EXCONFIG'.
+           03 FILLER                   PIC X(6)   VALUE ' TERM='.
+           03 AM-TERMID                PIC X(4)   VALUE SPACES.
+           03 FILLER                   PIC X(6)   VALUE ' TASK='.
+           03 AM-TASKNUM               PIC 9(7)   VALUE ZERO.
+           03 FILLER                   PIC X(5)   VALUE ' KEY='.
+           03 AM-RECORD-KEY            PIC X(9)   VALUE SPACES.
+           03 FILLER                   PIC X(5)   VALUE ' OLD='.
+           03 AM-OLD-VALUE             PIC X(265) VALUE SPACES.
+           03 FILLER                   PIC X(5)   VALUE ' NEW='.
+           03 AM-NEW-VALUE             PIC X(265) VALUE SPACES.
+
       * Key into the configuration file
        01 APP-CONFIG-KEYS.
            03 APP-CONFIG-PROGS-KEY     PIC X(9)  VALUE 'EXMP-CONF'.
            03 APP-CONFIG-URL-KEY       PIC X(9)  VALUE 'OUTBNDURL'.
            03 APP-CONFIG-VSAM-KEY      PIC X(9)  VALUE 'VSAM-NAME'.
            03 APP-CONFIG-SERVER-KEY    PIC X(9)  VALUE 'WS-SERVER'.
+           03 APP-CONFIG-QTY-KEY       PIC X(9)  VALUE 'QTY-LIMIT'.
+           03 APP-CONFIG-REORDER-KEY   PIC X(9)  VALUE 'REORD-PNT'.
+           03 APP-CONFIG-DEPTMAP-KEY   PIC X(9)  VALUE 'DEPT-DISP'.
 
        01 APP-EXIT-MESSAGE             PIC X(30)
                             VALUE 'EXAMPLE APPLICATION CONFIGURED'.
 
+      * Snapshot of the four BNVCONF records as they stood when this
+      * panel instance last read them, used by UPDATE-CONFIGURATION to
+      * detect a concurrent change made by another operator
+       01 WS-PRIOR-CONFIG.
+           03 WS-PRIOR-PROG-DATA           PIC X(80).
+           03 WS-PRIOR-URL-DATA            PIC X(265).
+           03 WS-PRIOR-CAT-NAME-DATA       PIC X(80).
+           03 WS-PRIOR-SERVER-DATA         PIC X(80).
+           03 WS-PRIOR-QTY-DATA            PIC X(80).
+           03 WS-PRIOR-REORDER-DATA        PIC X(80).
+           03 WS-PRIOR-DEPTMAP-DATA        PIC X(80).
+
       * Switches
        01 SWITCHES.
             03 SEND-SWITCH             PIC X   VALUE '1'.
@@ -104,6 +137,7 @@
            03 DATA-VALID-FLAG                  PIC X   VALUE '1'.
                88 DATA-VALID                           VALUE '1'.
                88 DATA-INVALID                         VALUE '2'.
+           03 WS-URL-PREFIX-CHECK              PIC X(8).
            03 APP-CONFIG-NEW.
                05 APP-CONFIG-PROG-DATA-NEW.
                    07 PROGS-KEY-NEW            PIC X(9).
@@ -123,7 +157,9 @@
                    07 ODWEBS-PROG-NEW          PIC X(8).
                    07 FILLER                   PIC X.
                    07 STKMAN-PROG-NEW          PIC X(8).
-                   07 FILLER                   PIC X(10).
+                   07 FILLER                   PIC X.
+                   07 DSDB2-PROG-NEW           PIC X(8).
+                   07 FILLER                   PIC X.
                05 APP-CONFIG-URL-DATA-NEW.
                    07 URL-KEY-NEW              PIC X(9).
                    07 FILLER                   PIC X.
@@ -137,6 +173,23 @@
                    07 WS-SERVER-KEY-NEW        PIC X(9).
                    07 FILLER                   PIC X.
                    07 WS-SERVER-NEW            PIC X(70).
+               05 APP-CONFIG-QTY-DATA-NEW.
+                   07 QTY-KEY-NEW              PIC X(9).
+                   07 FILLER                   PIC X.
+                   07 ORDER-QTY-THRESHOLD-NEW  PIC 9(5).
+                   07 FILLER                   PIC X(65).
+               05 APP-CONFIG-REORDER-DATA-NEW.
+                   07 REORDER-KEY-NEW          PIC X(9).
+                   07 FILLER                   PIC X.
+                   07 REORDER-POINT-NEW        PIC 9(4).
+                   07 FILLER                   PIC X(66).
+               05 APP-CONFIG-DEPTMAP-DATA-NEW.
+                   07 DEPTMAP-KEY-NEW          PIC X(9).
+                   07 FILLER                   PIC X.
+                   07 DEPTMAP-ENTRY-NEW OCCURS 3 TIMES.
+                       09 DEPTMAP-DEPT-NEW     PIC 9(3).
+                       09 DEPTMAP-PROG-NEW     PIC X(8).
+                   07 FILLER                   PIC X(37).
 
 
       * Working storage copy of Commarea
@@ -161,7 +214,9 @@
                    07 ODWEBS-PROG              PIC X(8).
                    07 FILLER                   PIC X.
                    07 STKMAN-PROG              PIC X(8).
-                   07 FILLER                   PIC X(10).
+                   07 FILLER                   PIC X.
+                   07 DSDB2-PROG               PIC X(8).
+                   07 FILLER                   PIC X.
                05 APP-CONFIG-URL-DATA.
                    07 URL-KEY                  PIC X(9).
                    07 FILLER                   PIC X.
@@ -175,6 +230,23 @@
                    07 WS-SERVER-KEY            PIC X(9).
                    07 FILLER                   PIC X.
                    07 WS-SERVER                PIC X(70).
+               05 APP-CONFIG-QTY-DATA.
+                   07 QTY-KEY                  PIC X(9).
+                   07 FILLER                   PIC X.
+                   07 ORDER-QTY-THRESHOLD      PIC 9(5).
+                   07 FILLER                   PIC X(65).
+               05 APP-CONFIG-REORDER-DATA.
+                   07 REORDER-KEY              PIC X(9).
+                   07 FILLER                   PIC X.
+                   07 REORDER-POINT            PIC 9(4).
+                   07 FILLER                   PIC X(66).
+               05 APP-CONFIG-DEPTMAP-DATA.
+                   07 DEPTMAP-KEY              PIC X(9).
+                   07 FILLER                   PIC X.
+                   07 DEPTMAP-ENTRY OCCURS 3 TIMES.
+                       09 DEPTMAP-DEPT         PIC 9(3).
+                       09 DEPTMAP-PROG         PIC X(8).
+                   07 FILLER                   PIC X(37).
 
        COPY DFH0XM3.
        COPY DFHAID.
@@ -186,7 +258,7 @@
       ******************************************************************
        LINKAGE SECTION.
        01 DFHCOMMAREA.
-           03 CONFIG-DATA                             PIC X(483).
+           03 CONFIG-DATA                             PIC X(745).
 
 
       ******************************************************************
@@ -296,6 +368,31 @@
            END-EXEC.
            EXIT.
 
+      *================================================================*
+      * Procedure to write a before/after audit record to TD QUEUE     *
+      *   (CFGA) for a successful configuration change. AM-RECORD-KEY, *
+      *   AM-OLD-VALUE and AM-NEW-VALUE must be set by the caller      *
+      *   before this is performed.                                   *
+      *================================================================*
+       WRITE-AUDIT-RECORD.
+      * Obtain and format current time and date
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(DATE1)
+                     TIME(TIME1)
+           END-EXEC
+           MOVE DATE1 TO AM-DATE
+           MOVE TIME1 TO AM-TIME
+           MOVE WS-TERMID TO AM-TERMID
+           MOVE WS-TASKNUM TO AM-TASKNUM
+      * Write audit record to durable TDQ
+           EXEC CICS WRITEQ TD QUEUE('CFGA')
+                     FROM(AUDIT-MSG)
+                     LENGTH(LENGTH OF AUDIT-MSG)
+           END-EXEC.
+           EXIT.
+
 
       *================================================================*
       * Procedure to send the config panel BMS map                     *
@@ -381,6 +478,47 @@
                EXEC CICS RETURN END-EXEC
            END-IF
 
+      *    Read order quantity threshold used to hold large orders for
+      *    supervisor approval
+           EXEC CICS READ FILE('BNVCONF')
+                          INTO(APP-CONFIG-QTY-DATA)
+                          RIDFLD(APP-CONFIG-QTY-KEY)
+                          RESP(WS-RESPONSE-CODE)
+           END-EXEC
+           IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'ERROR READING FILE' TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *    Read low-stock reorder point used by the catalog inquire
+      *    low-stock alert
+           EXEC CICS READ FILE('BNVCONF')
+                          INTO(APP-CONFIG-REORDER-DATA)
+                          RIDFLD(APP-CONFIG-REORDER-KEY)
+                          RESP(WS-RESPONSE-CODE)
+           END-EXEC
+           IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'ERROR READING FILE' TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *    Read department-to-dispatcher program override table
+           EXEC CICS READ FILE('BNVCONF')
+                          INTO(APP-CONFIG-DEPTMAP-DATA)
+                          RIDFLD(APP-CONFIG-DEPTMAP-KEY)
+                          RESP(WS-RESPONSE-CODE)
+           END-EXEC
+           IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'ERROR READING FILE' TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
            EXIT.
 
 
@@ -388,6 +526,12 @@
       * Procedure to update the current configuration                  *
       *================================================================*
         UPDATE-CONFIGURATION.
+      *    Take an exclusive hold on this key before reading for update
+      *    so no other operator's UPDATE-CONFIGURATION can interleave
+           MOVE APP-CONFIG-PROG-DATA TO WS-PRIOR-PROG-DATA
+           EXEC CICS ENQ RESOURCE(APP-CONFIG-PROGS-KEY)
+                         LENGTH(LENGTH OF APP-CONFIG-PROGS-KEY)
+           END-EXEC
       *    Read program names and options
            EXEC CICS READ FILE('BNVCONF')
                           INTO(APP-CONFIG-PROG-DATA)
@@ -396,16 +540,34 @@
                           UPDATE
            END-EXEC
            IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
+               EXEC CICS DEQ RESOURCE(APP-CONFIG-PROGS-KEY)
+                             LENGTH(LENGTH OF APP-CONFIG-PROGS-KEY)
+               END-EXEC
                MOVE 'ERROR UPDATING FILE' TO MSGO
                SET SEND-ERASE TO TRUE
                PERFORM SEND-CONFIG-PANEL
                EXEC CICS RETURN END-EXEC
            END-IF
+      *    Refuse the update if another operator changed this record
+      *    since it was read onto this panel
+           IF APP-CONFIG-PROG-DATA NOT EQUAL WS-PRIOR-PROG-DATA
+               EXEC CICS DEQ RESOURCE(APP-CONFIG-PROGS-KEY)
+                             LENGTH(LENGTH OF APP-CONFIG-PROGS-KEY)
+               END-EXEC
+               MOVE 'RECORD CHANGED BY ANOTHER USER - RE-ENTER PANEL'
+                   TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
       *    Update program names and options
            EXEC CICS REWRITE FILE('BNVCONF')
                              FROM(APP-CONFIG-PROG-DATA-NEW)
                              RESP(WS-RESPONSE-CODE)
            END-EXEC
+           EXEC CICS DEQ RESOURCE(APP-CONFIG-PROGS-KEY)
+                         LENGTH(LENGTH OF APP-CONFIG-PROGS-KEY)
+           END-EXEC
            IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
                MOVE 'ERROR UPDATING FILE' TO MSGO
                SET SEND-ERASE TO TRUE
@@ -413,8 +575,17 @@
                EXEC CICS RETURN END-EXEC
            END-IF
 
+      *    Audit the change just made to the program names and options
+           MOVE APP-CONFIG-PROGS-KEY TO AM-RECORD-KEY
+           MOVE APP-CONFIG-PROG-DATA TO AM-OLD-VALUE
+           MOVE APP-CONFIG-PROG-DATA-NEW TO AM-NEW-VALUE
+           PERFORM WRITE-AUDIT-RECORD
 
       *    Read URL for outbound web service call
+           MOVE APP-CONFIG-URL-DATA TO WS-PRIOR-URL-DATA
+           EXEC CICS ENQ RESOURCE(APP-CONFIG-URL-KEY)
+                         LENGTH(LENGTH OF APP-CONFIG-URL-KEY)
+           END-EXEC
            EXEC CICS READ FILE('BNVCONF')
                           INTO(APP-CONFIG-URL-DATA)
                           RIDFLD(APP-CONFIG-URL-KEY)
@@ -422,17 +593,33 @@
                           UPDATE
            END-EXEC
            IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
+               EXEC CICS DEQ RESOURCE(APP-CONFIG-URL-KEY)
+                             LENGTH(LENGTH OF APP-CONFIG-URL-KEY)
+               END-EXEC
                MOVE 'ERROR UPDATING FILE' TO MSGO
                SET SEND-ERASE TO TRUE
                PERFORM SEND-CONFIG-PANEL
                EXEC CICS RETURN END-EXEC
            END-IF
+           IF APP-CONFIG-URL-DATA NOT EQUAL WS-PRIOR-URL-DATA
+               EXEC CICS DEQ RESOURCE(APP-CONFIG-URL-KEY)
+                             LENGTH(LENGTH OF APP-CONFIG-URL-KEY)
+               END-EXEC
+               MOVE 'RECORD CHANGED BY ANOTHER USER - RE-ENTER PANEL'
+                   TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
 
       *    Update URL for outbounf web service call
            EXEC CICS REWRITE FILE('BNVCONF')
                              FROM(APP-CONFIG-URL-DATA-NEW)
                              RESP(WS-RESPONSE-CODE)
            END-EXEC
+           EXEC CICS DEQ RESOURCE(APP-CONFIG-URL-KEY)
+                         LENGTH(LENGTH OF APP-CONFIG-URL-KEY)
+           END-EXEC
            IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
                MOVE 'ERROR UPDATING FILE' TO MSGO
                SET SEND-ERASE TO TRUE
@@ -440,7 +627,17 @@
                EXEC CICS RETURN END-EXEC
            END-IF
 
+      *    Audit the change just made to the outbound URL
+           MOVE APP-CONFIG-URL-KEY TO AM-RECORD-KEY
+           MOVE APP-CONFIG-URL-DATA TO AM-OLD-VALUE
+           MOVE APP-CONFIG-URL-DATA-NEW TO AM-NEW-VALUE
+           PERFORM WRITE-AUDIT-RECORD
+
       *    Read VSAM file name for catalog file
+           MOVE APP-CONFIG-CAT-NAME-DATA TO WS-PRIOR-CAT-NAME-DATA
+           EXEC CICS ENQ RESOURCE(APP-CONFIG-VSAM-KEY)
+                         LENGTH(LENGTH OF APP-CONFIG-VSAM-KEY)
+           END-EXEC
            EXEC CICS READ FILE('BNVCONF')
                           INTO(APP-CONFIG-CAT-NAME-DATA)
                           RIDFLD(APP-CONFIG-VSAM-KEY)
@@ -448,17 +645,33 @@
                           UPDATE
            END-EXEC
            IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
+               EXEC CICS DEQ RESOURCE(APP-CONFIG-VSAM-KEY)
+                             LENGTH(LENGTH OF APP-CONFIG-VSAM-KEY)
+               END-EXEC
                MOVE 'ERROR UPDATING FILE' TO MSGO
                SET SEND-ERASE TO TRUE
                PERFORM SEND-CONFIG-PANEL
                EXEC CICS RETURN END-EXEC
            END-IF
+           IF APP-CONFIG-CAT-NAME-DATA NOT EQUAL WS-PRIOR-CAT-NAME-DATA
+               EXEC CICS DEQ RESOURCE(APP-CONFIG-VSAM-KEY)
+                             LENGTH(LENGTH OF APP-CONFIG-VSAM-KEY)
+               END-EXEC
+               MOVE 'RECORD CHANGED BY ANOTHER USER - RE-ENTER PANEL'
+                   TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
 
       *    Update VSAM file name for catalog file
            EXEC CICS REWRITE FILE('BNVCONF')
                              FROM(APP-CONFIG-CAT-NAME-DATA-NEW)
                              RESP(WS-RESPONSE-CODE)
            END-EXEC
+           EXEC CICS DEQ RESOURCE(APP-CONFIG-VSAM-KEY)
+                         LENGTH(LENGTH OF APP-CONFIG-VSAM-KEY)
+           END-EXEC
            IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
                MOVE 'ERROR UPDATING FILE' TO MSGO
                SET SEND-ERASE TO TRUE
@@ -466,7 +679,17 @@
                EXEC CICS RETURN END-EXEC
            END-IF
 
+      *    Audit the change just made to the catalog file name
+           MOVE APP-CONFIG-VSAM-KEY TO AM-RECORD-KEY
+           MOVE APP-CONFIG-CAT-NAME-DATA TO AM-OLD-VALUE
+           MOVE APP-CONFIG-CAT-NAME-DATA-NEW TO AM-NEW-VALUE
+           PERFORM WRITE-AUDIT-RECORD
+
       *    Read Server and and port
+           MOVE APP-CONFIG-WS-SERVERNAME TO WS-PRIOR-SERVER-DATA
+           EXEC CICS ENQ RESOURCE(APP-CONFIG-SERVER-KEY)
+                         LENGTH(LENGTH OF APP-CONFIG-SERVER-KEY)
+           END-EXEC
            EXEC CICS READ FILE('BNVCONF')
                           INTO(APP-CONFIG-WS-SERVERNAME)
                           RIDFLD(APP-CONFIG-SERVER-KEY)
@@ -474,17 +697,85 @@
                           UPDATE
            END-EXEC
            IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
+               EXEC CICS DEQ RESOURCE(APP-CONFIG-SERVER-KEY)
+                             LENGTH(LENGTH OF APP-CONFIG-SERVER-KEY)
+               END-EXEC
                MOVE 'ERROR UPDATING FILE' TO MSGO
                SET SEND-ERASE TO TRUE
                PERFORM SEND-CONFIG-PANEL
                EXEC CICS RETURN END-EXEC
            END-IF
+           IF APP-CONFIG-WS-SERVERNAME NOT EQUAL WS-PRIOR-SERVER-DATA
+               EXEC CICS DEQ RESOURCE(APP-CONFIG-SERVER-KEY)
+                             LENGTH(LENGTH OF APP-CONFIG-SERVER-KEY)
+               END-EXEC
+               MOVE 'RECORD CHANGED BY ANOTHER USER - RE-ENTER PANEL'
+                   TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
 
       *    Update Server and port
            EXEC CICS REWRITE FILE('BNVCONF')
                              FROM(APP-CONFIG-WS-SERVERNAME-NEW)
                              RESP(WS-RESPONSE-CODE)
            END-EXEC
+           EXEC CICS DEQ RESOURCE(APP-CONFIG-SERVER-KEY)
+                         LENGTH(LENGTH OF APP-CONFIG-SERVER-KEY)
+           END-EXEC
+           IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'ERROR UPDATING FILE' TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *    Audit the change just made to the server name/port
+           MOVE APP-CONFIG-SERVER-KEY TO AM-RECORD-KEY
+           MOVE APP-CONFIG-WS-SERVERNAME TO AM-OLD-VALUE
+           MOVE APP-CONFIG-WS-SERVERNAME-NEW TO AM-NEW-VALUE
+           PERFORM WRITE-AUDIT-RECORD
+
+      *    Read order quantity threshold
+           MOVE APP-CONFIG-QTY-DATA TO WS-PRIOR-QTY-DATA
+           EXEC CICS ENQ RESOURCE(APP-CONFIG-QTY-KEY)
+                         LENGTH(LENGTH OF APP-CONFIG-QTY-KEY)
+           END-EXEC
+           EXEC CICS READ FILE('BNVCONF')
+                          INTO(APP-CONFIG-QTY-DATA)
+                          RIDFLD(APP-CONFIG-QTY-KEY)
+                          RESP(WS-RESPONSE-CODE)
+                          UPDATE
+           END-EXEC
+           IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
+               EXEC CICS DEQ RESOURCE(APP-CONFIG-QTY-KEY)
+                             LENGTH(LENGTH OF APP-CONFIG-QTY-KEY)
+               END-EXEC
+               MOVE 'ERROR UPDATING FILE' TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
+           IF APP-CONFIG-QTY-DATA NOT EQUAL WS-PRIOR-QTY-DATA
+               EXEC CICS DEQ RESOURCE(APP-CONFIG-QTY-KEY)
+                             LENGTH(LENGTH OF APP-CONFIG-QTY-KEY)
+               END-EXEC
+               MOVE 'RECORD CHANGED BY ANOTHER USER - RE-ENTER PANEL'
+                   TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *    Update order quantity threshold
+           EXEC CICS REWRITE FILE('BNVCONF')
+                             FROM(APP-CONFIG-QTY-DATA-NEW)
+                             RESP(WS-RESPONSE-CODE)
+           END-EXEC
+           EXEC CICS DEQ RESOURCE(APP-CONFIG-QTY-KEY)
+                         LENGTH(LENGTH OF APP-CONFIG-QTY-KEY)
+           END-EXEC
            IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
                MOVE 'ERROR UPDATING FILE' TO MSGO
                SET SEND-ERASE TO TRUE
@@ -492,6 +783,116 @@
                EXEC CICS RETURN END-EXEC
            END-IF
 
+      *    Audit the change just made to the order quantity threshold
+           MOVE APP-CONFIG-QTY-KEY TO AM-RECORD-KEY
+           MOVE APP-CONFIG-QTY-DATA TO AM-OLD-VALUE
+           MOVE APP-CONFIG-QTY-DATA-NEW TO AM-NEW-VALUE
+           PERFORM WRITE-AUDIT-RECORD
+
+      *    Read low-stock reorder point
+           MOVE APP-CONFIG-REORDER-DATA TO WS-PRIOR-REORDER-DATA
+           EXEC CICS ENQ RESOURCE(APP-CONFIG-REORDER-KEY)
+                         LENGTH(LENGTH OF APP-CONFIG-REORDER-KEY)
+           END-EXEC
+           EXEC CICS READ FILE('BNVCONF')
+                          INTO(APP-CONFIG-REORDER-DATA)
+                          RIDFLD(APP-CONFIG-REORDER-KEY)
+                          RESP(WS-RESPONSE-CODE)
+                          UPDATE
+           END-EXEC
+           IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
+               EXEC CICS DEQ RESOURCE(APP-CONFIG-REORDER-KEY)
+                             LENGTH(LENGTH OF APP-CONFIG-REORDER-KEY)
+               END-EXEC
+               MOVE 'ERROR UPDATING FILE' TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
+           IF APP-CONFIG-REORDER-DATA NOT EQUAL WS-PRIOR-REORDER-DATA
+               EXEC CICS DEQ RESOURCE(APP-CONFIG-REORDER-KEY)
+                             LENGTH(LENGTH OF APP-CONFIG-REORDER-KEY)
+               END-EXEC
+               MOVE 'RECORD CHANGED BY ANOTHER USER - RE-ENTER PANEL'
+                   TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *    Update low-stock reorder point
+           EXEC CICS REWRITE FILE('BNVCONF')
+                             FROM(APP-CONFIG-REORDER-DATA-NEW)
+                             RESP(WS-RESPONSE-CODE)
+           END-EXEC
+           EXEC CICS DEQ RESOURCE(APP-CONFIG-REORDER-KEY)
+                         LENGTH(LENGTH OF APP-CONFIG-REORDER-KEY)
+           END-EXEC
+           IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'ERROR UPDATING FILE' TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *    Audit the change just made to the reorder point
+           MOVE APP-CONFIG-REORDER-KEY TO AM-RECORD-KEY
+           MOVE APP-CONFIG-REORDER-DATA TO AM-OLD-VALUE
+           MOVE APP-CONFIG-REORDER-DATA-NEW TO AM-NEW-VALUE
+           PERFORM WRITE-AUDIT-RECORD
+
+      *    Read department-to-dispatcher program override table
+           MOVE APP-CONFIG-DEPTMAP-DATA TO WS-PRIOR-DEPTMAP-DATA
+           EXEC CICS ENQ RESOURCE(APP-CONFIG-DEPTMAP-KEY)
+                         LENGTH(LENGTH OF APP-CONFIG-DEPTMAP-KEY)
+           END-EXEC
+           EXEC CICS READ FILE('BNVCONF')
+                          INTO(APP-CONFIG-DEPTMAP-DATA)
+                          RIDFLD(APP-CONFIG-DEPTMAP-KEY)
+                          RESP(WS-RESPONSE-CODE)
+                          UPDATE
+           END-EXEC
+           IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
+               EXEC CICS DEQ RESOURCE(APP-CONFIG-DEPTMAP-KEY)
+                             LENGTH(LENGTH OF APP-CONFIG-DEPTMAP-KEY)
+               END-EXEC
+               MOVE 'ERROR UPDATING FILE' TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
+           IF APP-CONFIG-DEPTMAP-DATA NOT EQUAL WS-PRIOR-DEPTMAP-DATA
+               EXEC CICS DEQ RESOURCE(APP-CONFIG-DEPTMAP-KEY)
+                             LENGTH(LENGTH OF APP-CONFIG-DEPTMAP-KEY)
+               END-EXEC
+               MOVE 'RECORD CHANGED BY ANOTHER USER - RE-ENTER PANEL'
+                   TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *    Update department-to-dispatcher program override table
+           EXEC CICS REWRITE FILE('BNVCONF')
+                             FROM(APP-CONFIG-DEPTMAP-DATA-NEW)
+                             RESP(WS-RESPONSE-CODE)
+           END-EXEC
+           EXEC CICS DEQ RESOURCE(APP-CONFIG-DEPTMAP-KEY)
+                         LENGTH(LENGTH OF APP-CONFIG-DEPTMAP-KEY)
+           END-EXEC
+           IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'ERROR UPDATING FILE' TO MSGO
+               SET SEND-ERASE TO TRUE
+               PERFORM SEND-CONFIG-PANEL
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *    Audit the change just made to the department dispatcher map
+           MOVE APP-CONFIG-DEPTMAP-KEY TO AM-RECORD-KEY
+           MOVE APP-CONFIG-DEPTMAP-DATA TO AM-OLD-VALUE
+           MOVE APP-CONFIG-DEPTMAP-DATA-NEW TO AM-NEW-VALUE
+           PERFORM WRITE-AUDIT-RECORD
+
            MOVE APP-CONFIG-NEW TO APP-CONFIG
 
            EXIT.
@@ -533,7 +934,16 @@
            MOVE ODSTUB-PROG TO ODSTUB-PROGO
            MOVE ODWEBS-PROG TO ODWS-PROGO
            MOVE STKMAN-PROG TO STKMAN-PROGO
+           MOVE DSDB2-PROG TO DSDB2-PROGO
            MOVE CATALOG-FILE-NAME TO VSAM-FILEO
+           MOVE ORDER-QTY-THRESHOLD TO QTYLIMITO
+           MOVE REORDER-POINT TO REORDPTO
+           MOVE DEPTMAP-DEPT(1) TO DEPT1O
+           MOVE DEPTMAP-PROG(1) TO PROG1O
+           MOVE DEPTMAP-DEPT(2) TO DEPT2O
+           MOVE DEPTMAP-PROG(2) TO PROG2O
+           MOVE DEPTMAP-DEPT(3) TO DEPT3O
+           MOVE DEPTMAP-PROG(3) TO PROG3O
            MOVE WS-SERVER TO WS-SERVERO
            MOVE OUTBOUND-URL TO WS-FULL-URL
                MOVE URL1 TO OUT-WS-URI1O
@@ -584,12 +994,39 @@
            IF STKMAN-PROGL NOT EQUAL ZERO
                MOVE STKMAN-PROGI TO STKMAN-PROG-NEW
            END-IF
+           IF DSDB2-PROGL NOT EQUAL ZERO
+               MOVE DSDB2-PROGI TO DSDB2-PROG-NEW
+           END-IF
            IF VSAM-FILEL NOT EQUAL ZERO
                MOVE VSAM-FILEI TO CATALOG-FILE-NAME-NEW
            END-IF
            IF WS-SERVERL NOT EQUAL ZERO
                MOVE WS-SERVERI TO WS-SERVER-NEW
            END-IF
+           IF QTYLIMITL NOT EQUAL ZERO
+               MOVE QTYLIMITI TO ORDER-QTY-THRESHOLD-NEW
+           END-IF
+           IF REORDPTL NOT EQUAL ZERO
+               MOVE REORDPTI TO REORDER-POINT-NEW
+           END-IF
+           IF DEPT1L NOT EQUAL ZERO
+               MOVE DEPT1I TO DEPTMAP-DEPT-NEW(1)
+           END-IF
+           IF PROG1L NOT EQUAL ZERO
+               MOVE PROG1I TO DEPTMAP-PROG-NEW(1)
+           END-IF
+           IF DEPT2L NOT EQUAL ZERO
+               MOVE DEPT2I TO DEPTMAP-DEPT-NEW(2)
+           END-IF
+           IF PROG2L NOT EQUAL ZERO
+               MOVE PROG2I TO DEPTMAP-PROG-NEW(2)
+           END-IF
+           IF DEPT3L NOT EQUAL ZERO
+               MOVE DEPT3I TO DEPTMAP-DEPT-NEW(3)
+           END-IF
+           IF PROG3L NOT EQUAL ZERO
+               MOVE PROG3I TO DEPTMAP-PROG-NEW(3)
+           END-IF
 
            IF OUT-WS-URI1L NOT EQUAL ZERO
                STRING OUT-WS-URI1I
@@ -609,13 +1046,105 @@
       * Check values enteres are valid                                 *
       *================================================================*
         VALIDATE-INPUT.
-           IF DATASTORE-NEW EQUAL 'VSAM' OR 'STUB'
-               SET DATA-VALID TO TRUE
-           ELSE
+           SET DATA-VALID TO TRUE
+
+           IF DATASTORE-NEW NOT EQUAL 'VSAM' AND NOT EQUAL 'STUB'
+                              AND NOT EQUAL 'DB2 '
                SET DATA-INVALID TO TRUE
                MOVE 'PLEASE ENTER A VALID DATASTORE VALUE' TO MSGO
            END-IF
 
+           IF DATA-VALID AND DSDB2-PROG-NEW EQUAL SPACES
+                          AND DATASTORE-NEW EQUAL 'DB2 '
+               SET DATA-INVALID TO TRUE
+               MOVE 'DATASTORE DB2 PROGRAM NAME CANNOT BE BLANK'
+                   TO MSGO
+           END-IF
+
+           IF DATA-VALID AND CATMAN-PROG-NEW EQUAL SPACES
+               SET DATA-INVALID TO TRUE
+               MOVE 'CATALOG MANAGER PROGRAM NAME CANNOT BE BLANK'
+                   TO MSGO
+           END-IF
+
+           IF DATA-VALID AND DSSTUB-PROG-NEW EQUAL SPACES
+               SET DATA-INVALID TO TRUE
+               MOVE 'DATASTORE STUB PROGRAM NAME CANNOT BE BLANK'
+                   TO MSGO
+           END-IF
+
+           IF DATA-VALID AND DSVSAM-PROG-NEW EQUAL SPACES
+               SET DATA-INVALID TO TRUE
+               MOVE 'DATASTORE VSAM PROGRAM NAME CANNOT BE BLANK'
+                   TO MSGO
+           END-IF
+
+           IF DATA-VALID AND ODSTUB-PROG-NEW EQUAL SPACES
+               SET DATA-INVALID TO TRUE
+               MOVE 'DISPATCH STUB PROGRAM NAME CANNOT BE BLANK'
+                   TO MSGO
+           END-IF
+
+           IF DATA-VALID AND ODWEBS-PROG-NEW EQUAL SPACES
+               SET DATA-INVALID TO TRUE
+               MOVE 'DISPATCH WEB SERVICE PROGRAM NAME CANNOT BE BLANK'
+                   TO MSGO
+           END-IF
+
+           IF DATA-VALID AND STKMAN-PROG-NEW EQUAL SPACES
+               SET DATA-INVALID TO TRUE
+               MOVE 'STOCK MANAGER PROGRAM NAME CANNOT BE BLANK'
+                   TO MSGO
+           END-IF
+
+           IF DATA-VALID AND QTYLIMITL NOT EQUAL ZERO
+                          AND QTYLIMITI NOT NUMERIC
+               SET DATA-INVALID TO TRUE
+               MOVE 'ORDER QUANTITY THRESHOLD MUST BE NUMERIC' TO MSGO
+           END-IF
+
+           IF DATA-VALID AND REORDPTL NOT EQUAL ZERO
+                          AND REORDPTI NOT NUMERIC
+               SET DATA-INVALID TO TRUE
+               MOVE 'REORDER POINT MUST BE NUMERIC' TO MSGO
+           END-IF
+
+           IF DATA-VALID AND DEPT1L NOT EQUAL ZERO
+                          AND DEPT1I NOT NUMERIC
+               SET DATA-INVALID TO TRUE
+               MOVE 'DEPARTMENT 1 CODE MUST BE NUMERIC' TO MSGO
+           END-IF
+
+           IF DATA-VALID AND DEPT2L NOT EQUAL ZERO
+                          AND DEPT2I NOT NUMERIC
+               SET DATA-INVALID TO TRUE
+               MOVE 'DEPARTMENT 2 CODE MUST BE NUMERIC' TO MSGO
+           END-IF
+
+           IF DATA-VALID AND DEPT3L NOT EQUAL ZERO
+                          AND DEPT3I NOT NUMERIC
+               SET DATA-INVALID TO TRUE
+               MOVE 'DEPARTMENT 3 CODE MUST BE NUMERIC' TO MSGO
+           END-IF
+
+      *    Only need a usable outbound URL when the dispatcher is
+      *    switched to call out as a web service
+           IF DATA-VALID AND DO-OUTBOUND-WS-NEW EQUAL 'Y'
+               IF OUTBOUND-URL-NEW EQUAL SPACES
+                   SET DATA-INVALID TO TRUE
+                   MOVE 'OUTBOUND URL CANNOT BE BLANK' TO MSGO
+               ELSE
+                   MOVE FUNCTION UPPER-CASE(OUTBOUND-URL-NEW(1:8))
+                       TO WS-URL-PREFIX-CHECK
+                   IF WS-URL-PREFIX-CHECK(1:7) NOT EQUAL 'HTTP://' AND
+                      WS-URL-PREFIX-CHECK NOT EQUAL 'HTTPS://'
+                       SET DATA-INVALID TO TRUE
+                       MOVE 'OUTBOUND URL MUST START WITH HTTP:// OR'
+                           TO MSGO
+                   END-IF
+               END-IF
+           END-IF
+
            EXIT.
 
 
