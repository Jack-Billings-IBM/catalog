@@ -81,6 +81,10 @@
        01 WORKING-VARIABLES.
            03 WS-RETURN-CODE           PIC S9(8) COMP.
 
+      * Length used to READQ TS the cached copy of APP-CONFIG out of
+      * the local holding area (TSQ CCFG)
+       01 WS-CACHE-LENGTH          PIC S9(4) COMP.
+
       * Key into the configuration file
        01 EXAMPLE-APP-CONFIG       PIC X(9)
                VALUE 'EXMP-CONF'.
@@ -106,12 +110,169 @@
            03 STKMAN-PROG          PIC X(8).
            03 FILLER               PIC X.
            03 OUTBOUND-URL         PIC X(255).
-           03 FILLER               PIC X(10).
+           03 FILLER               PIC X.
+           03 DSDB2-PROG           PIC X(8).
+           03 FILLER               PIC X.
+
+      * Key and record for the configurable order quantity threshold -
+      * orders above this quantity are held for supervisor approval
+      * instead of being dispatched automatically
+       01 WS-QTY-CONFIG-KEY        PIC X(9)
+               VALUE 'QTY-LIMIT'.
+
+       01 WS-QTY-CONFIG.
+           03 QTY-FILE-KEY             PIC X(9).
+           03 FILLER                   PIC X.
+           03 WS-ORDER-QTY-THRESHOLD   PIC 9(5).
+           03 FILLER                   PIC X(65).
+
+      * Key and record for the configurable low-stock reorder point.
+      * A single reorder point applies across the catalog rather than
+      * one per item - a genuinely per-item reorder point would need
+      * to live in the catalog record itself, which is owned by the
+      * datastore program and outside this module
+       01 WS-REORDER-CONFIG-KEY    PIC X(9)
+               VALUE 'REORD-PNT'.
+
+       01 WS-REORDER-CONFIG.
+           03 REORDER-FILE-KEY         PIC X(9).
+           03 FILLER                   PIC X.
+           03 WS-REORDER-POINT         PIC 9(4).
+           03 FILLER                   PIC X(66).
+
+      * Key and record for the department-to-dispatcher program
+      * override table. A department found here routes PLACE-ORDER's
+      * dispatch LINK to its own program; a department not listed
+      * falls back to the global DO-OUTBOUND-WS switch as before
+       01 WS-DEPTMAP-CONFIG-KEY    PIC X(9)
+               VALUE 'DEPT-DISP'.
+
+       01 WS-DEPTMAP-CONFIG.
+           03 DEPTMAP-FILE-KEY         PIC X(9).
+           03 FILLER                   PIC X.
+           03 WS-DEPTMAP-ENTRY OCCURS 3 TIMES.
+               05 WS-DEPTMAP-DEPT      PIC 9(3).
+               05 WS-DEPTMAP-PROG      PIC X(8).
+           03 FILLER                   PIC X(37).
+
+       01 WS-DEPTMAP-SUBSCRIPT     PIC 9(1) VALUE ZERO.
+
+      * Key and record for the daily transaction statistics counters,
+      * one counter per recognized CA-REQUEST-ID plus a bucket for
+      * unrecognized ones. Updated once per request in
+      * TALLY-REQUEST-STATISTICS and reported on demand by the
+      * '01STAT' request
+       01 WS-STATS-CONFIG-KEY      PIC X(9)
+               VALUE 'TRAN-STAT'.
+
+       01 WS-STATS-CONFIG.
+           03 STATS-FILE-KEY           PIC X(9).
+           03 FILLER                   PIC X.
+           03 WS-STATS-INQC            PIC 9(7).
+           03 WS-STATS-INQS            PIC 9(7).
+           03 WS-STATS-ORDR            PIC 9(7).
+           03 WS-STATS-CANC            PIC 9(7).
+           03 WS-STATS-RETC            PIC 9(7).
+           03 WS-STATS-INQL            PIC 9(7).
+           03 WS-STATS-UNKNOWN         PIC 9(7).
+           03 FILLER                   PIC X(21).
+
+      * Key and record for the configured catalog file name. This is
+      * the same VSAM-NAME record DFH0XCFG's EXCONF panel maintains
+      * (CATALOG-FILE-NAME/VSAM-FILEO/VSAM-FILEI) - read here so it
+      * can be passed through to the datastore program instead of the
+      * datastore program only ever using whatever catalog file it
+      * was built against
+       01 WS-CATNAME-CONFIG-KEY    PIC X(9)
+               VALUE 'VSAM-NAME'.
+
+       01 WS-CATNAME-CONFIG.
+           03 CATNAME-FILE-KEY         PIC X(9).
+           03 FILLER                   PIC X.
+           03 WS-CATALOG-FILE-NAME     PIC X(8).
+           03 FILLER                   PIC X(62).
+
+      * Extended commarea used to LINK to the datastore program with
+      * the configured catalog file name appended after whichever
+      * commarea shape (DFH0XCP3/DFH0XCP4) the caller actually sent.
+      * WS-EXT-BASE is sized to the largest of those shapes so the
+      * caller's fields land at their normal offsets; only the first
+      * WS-CALEN bytes of it are meaningful on either side of the LINK
+       01 WS-EXTENDED-COMMAREA.
+           03 WS-EXT-BASE               PIC X(158).
+           03 CA-DS-CATALOG-FILE-NAME   PIC X(8).
+
+       01 WS-EXTENDED-CALEN         PIC S9(4) COMP.
+
+      * Set by BUILD-EXTENDED-COMMAREA - EIBCALEN is caller-supplied
+      * and CICS does not enforce that it matches the shape implied by
+      * CA-REQUEST-ID, so it must be range-checked against WS-EXT-BASE
+      * before it is ever used as a reference-modification length
+       01 WS-EXTENDED-COMMAREA-BUILT PIC X VALUE 'Y'.
+           88 EXTENDED-COMMAREA-BUILT-OK      VALUE 'Y'.
+
+      * Low-stock notification written to TDQ CLOW when a catalog
+      * inquire finds stock at or below the configured reorder point,
+      * for a nightly purchasing worklist job to pick up
+       01 LOW-STOCK-MSG.
+           03 LS-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 LS-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' EXMPCMAN'.
+           03 FILLER                   PIC X(6)  VALUE ' ITEM='.
+           03 LS-ITEM-REF-NUMBER       PIC 9(4)  VALUE ZERO.
+           03 FILLER                   PIC X(7)  VALUE ' STOCK='.
+           03 LS-STOCK                 PIC 9(4)  VALUE ZERO.
+           03 FILLER                   PIC X(9)  VALUE ' REORDAT='.
+           03 LS-REORDER-POINT         PIC 9(4)  VALUE ZERO.
+
+      * Pending-approval message written to TDQ CAPP when an order is
+      * held for a supervisor release transaction to act on
+       01 PENDING-ORDER-MSG.
+           03 PO-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 PO-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' EXMPCMAN'.
+           03 FILLER                   PIC X(6)  VALUE ' USER='.
+           03 PO-USERID                PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X(6)  VALUE ' DEPT='.
+           03 PO-CHARGE-DEPT           PIC 9(3)  VALUE ZERO.
+           03 FILLER                   PIC X(6)  VALUE ' ITEM='.
+           03 PO-ITEM-REF-NUMBER       PIC 9(4)  VALUE ZERO.
+           03 FILLER                   PIC X(5)  VALUE ' QTY='.
+           03 PO-QUANTITY-REQ          PIC 9(3)  VALUE ZERO.
+           03 FILLER                   PIC X(9)  VALUE ' TASKNUM='.
+           03 PO-TASKNUM               PIC 9(7)  VALUE ZERO.
+
+      * Reconciliation message written to TDQ CREC when an order's
+      * stock manager notification LINK itself fails (after a
+      * successful dispatch or cancellation), so the notification can
+      * be retried/reconciled instead of being lost
+       01 RECON-MSG.
+           03 RM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 RM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' EXMPCMAN'.
+           03 FILLER                   PIC X(7)  VALUE ' EVENT='.
+           03 RM-REQUEST-ID            PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(6)  VALUE ' USER='.
+           03 RM-USERID                PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X(6)  VALUE ' DEPT='.
+           03 RM-CHARGE-DEPT           PIC 9(3)  VALUE ZERO.
+           03 FILLER                   PIC X(6)  VALUE ' ITEM='.
+           03 RM-ITEM-REF-NUMBER       PIC 9(4)  VALUE ZERO.
+           03 FILLER                   PIC X(5)  VALUE ' QTY='.
+           03 RM-QUANTITY-REQ          PIC 9(3)  VALUE ZERO.
+           03 FILLER                   PIC X(9)  VALUE ' TASKNUM='.
+           03 RM-TASKNUM               PIC 9(7)  VALUE ZERO.
+           03 FILLER                   PIC X(6)  VALUE ' RESP='.
+           03 RM-RESP-CODE             PIC 9(4)  VALUE ZERO.
 
       * Flag for Data Store program to call
        01 WS-DATASTORE-INUSE-FLAG         PIC X(4).
            88 DATASTORE-STUB                         VALUE 'STUB'.
            88 DATASTORE-VSAM                         VALUE 'VSAM'.
+           88 DATASTORE-DB2                          VALUE 'DB2 '.
 
       * Switch For OutBound WebService on Order Dispatch
        01 WS-DISPATCHER-AS-WS-SWITCH       PIC X     VALUE 'N'.
@@ -128,6 +289,22 @@
        01 WS-STOCK-COMMAREA.
            COPY DFH0XCP2.
 
+      * Commarea structure used to LINK to the datastore program one
+      * item at a time from inside CATALOG-INQUIRE-LIST, the same way
+      * WS-STOCK-COMMAREA is used for internal LINKs to the dispatch
+      * and stock manager programs, so the '01INQL' caller's own
+      * list-shaped commarea (DFH0XCP7) is never overwritten mid-page
+       01 WS-ITEM-INQUIRE-COMMAREA.
+           COPY DFH0XCP4.
+
+      * Working variables for building a page of catalog entries for
+      * the '01INQL' request
+       01 WS-LIST-COUNT-WANTED     PIC 9(2) VALUE ZERO.
+       01 WS-LIST-INDEX            PIC 9(2) VALUE ZERO.
+       01 WS-LIST-NEXT-ITEM-REF    PIC 9(4) VALUE ZERO.
+       01 WS-LIST-STOPPED-ON-ERROR PIC X    VALUE 'N'.
+           88 LIST-STOPPED-ON-ERROR         VALUE 'Y'.
+
       *----------------------------------------------------------------*
 
       ******************************************************************
@@ -137,11 +314,17 @@
        01 DFHCOMMAREA.
            COPY DFH0XCP3.
 
-       01 DFHCOMMAREA2.
-           COPY DFH0XCP4.  
+       01 DFHCOMMAREA2 REDEFINES DFHCOMMAREA.
+           COPY DFH0XCP4.
+
+       01 DFHCOMMAREA3 REDEFINES DFHCOMMAREA.
+           COPY DFH0XCP5.
 
-       01 DFHCOMMAREA3.
-           COPY DFH0XCP5.    
+       01 DFHCOMMAREA4 REDEFINES DFHCOMMAREA.
+           COPY DFH0XCP6.
+
+       01 DFHCOMMAREA5 REDEFINES DFHCOMMAREA.
+           COPY DFH0XCP7.
 
       ******************************************************************
       *    P R O C E D U R E S
@@ -187,11 +370,32 @@
                           RESP(WS-RETURN-CODE)
            END-EXEC
 
-           IF WS-RETURN-CODE NOT EQUAL DFHRESP(NORMAL)
-               MOVE '51' TO CA-RETURN-CODE
-               MOVE 'APPLICATION ERROR OPENING CONFIGURATION FILE'
-                   TO CA-RESPONSE-MESSAGE
-               EXEC CICS RETURN END-EXEC
+           IF WS-RETURN-CODE EQUAL DFHRESP(NORMAL)
+      *        Refresh the local holding area with this known-good
+      *        copy of the configuration so a later outage can fall
+      *        back to it instead of failing every transaction
+               PERFORM REFRESH-CONFIG-CACHE
+           ELSE
+      *        Primary read failed - try the last-known-good copy in
+      *        the local holding area before giving up on the request
+               MOVE LENGTH OF APP-CONFIG TO WS-CACHE-LENGTH
+               EXEC CICS READQ TS QUEUE('CCFG')
+                             INTO(APP-CONFIG)
+                             LENGTH(WS-CACHE-LENGTH)
+                             ITEM(1)
+                             RESP(WS-RETURN-CODE)
+               END-EXEC
+
+               IF WS-RETURN-CODE EQUAL DFHRESP(NORMAL)
+                   MOVE ' CONFIG FILE UNREADABLE - USING CACHED COPY'
+                       TO EM-DETAIL
+                   PERFORM WRITE-ERROR-MESSAGE
+               ELSE
+                   MOVE '51' TO CA-RETURN-CODE
+                   MOVE 'APPLICATION ERROR OPENING CONFIGURATION FILE'
+                       TO CA-RESPONSE-MESSAGE
+                   EXEC CICS RETURN END-EXEC
+               END-IF
            END-IF
 
            MOVE DATASTORE TO WS-DATASTORE-INUSE-FLAG
@@ -201,6 +405,8 @@
                    MOVE DSSTUB-PROG TO WS-DATASTORE-PROG
                WHEN 'VSAM'
                    MOVE DSVSAM-PROG TO WS-DATASTORE-PROG
+               WHEN 'DB2 '
+                   MOVE DSDB2-PROG TO WS-DATASTORE-PROG
                WHEN OTHER
                    MOVE '52' TO CA-RETURN-CODE
                    MOVE 'DATASTORE TYPE INCORRECT IN CONFIGURATION FILE'
@@ -222,12 +428,70 @@
 
            MOVE STKMAN-PROG TO WS-STOCKMANAGER-PROG
 
+      *    Read the configurable order quantity approval threshold.
+      *    This record is optional - if it is missing or unreadable
+      *    orders are dispatched with no quantity limit rather than
+      *    failing every transaction
+           MOVE ZERO TO WS-ORDER-QTY-THRESHOLD
+           EXEC CICS READ FILE('EXMPCONF')
+                          INTO(WS-QTY-CONFIG)
+                          RIDFLD(WS-QTY-CONFIG-KEY)
+                          RESP(WS-RETURN-CODE)
+           END-EXEC
+           IF WS-RETURN-CODE NOT EQUAL DFHRESP(NORMAL)
+               MOVE ZERO TO WS-ORDER-QTY-THRESHOLD
+           END-IF
+
+      *    Read the configurable low-stock reorder point. This record
+      *    is optional - if it is missing or unreadable low-stock
+      *    alerting is simply disabled rather than failing the request
+           MOVE ZERO TO WS-REORDER-POINT
+           EXEC CICS READ FILE('EXMPCONF')
+                          INTO(WS-REORDER-CONFIG)
+                          RIDFLD(WS-REORDER-CONFIG-KEY)
+                          RESP(WS-RETURN-CODE)
+           END-EXEC
+           IF WS-RETURN-CODE NOT EQUAL DFHRESP(NORMAL)
+               MOVE ZERO TO WS-REORDER-POINT
+           END-IF
+
+      *    Read the department-to-dispatcher program override table.
+      *    This record is optional - if it is missing or unreadable
+      *    every department falls back to the global DO-OUTBOUND-WS
+      *    switch
+           INITIALIZE WS-DEPTMAP-CONFIG
+           EXEC CICS READ FILE('EXMPCONF')
+                          INTO(WS-DEPTMAP-CONFIG)
+                          RIDFLD(WS-DEPTMAP-CONFIG-KEY)
+                          RESP(WS-RETURN-CODE)
+           END-EXEC
+           IF WS-RETURN-CODE NOT EQUAL DFHRESP(NORMAL)
+               INITIALIZE WS-DEPTMAP-CONFIG
+           END-IF
+
+      *    Read the configured catalog file name to pass through to
+      *    the datastore program. This record is optional - if it is
+      *    missing or unreadable the catalog file name is left blank
+      *    and the datastore program keeps using whichever catalog
+      *    file it was built against
+           MOVE SPACES TO WS-CATALOG-FILE-NAME
+           EXEC CICS READ FILE('EXMPCONF')
+                          INTO(WS-CATNAME-CONFIG)
+                          RIDFLD(WS-CATNAME-CONFIG-KEY)
+                          RESP(WS-RETURN-CODE)
+           END-EXEC
+           IF WS-RETURN-CODE NOT EQUAL DFHRESP(NORMAL)
+               MOVE SPACES TO WS-CATALOG-FILE-NAME
+           END-IF
+
       *----------------------------------------------------------------*
       * Check which operation in being requested
       *----------------------------------------------------------------*
       * Uppercase the value passed in the Request Id field
            MOVE FUNCTION UPPER-CASE(CA-REQUEST-ID) TO CA-REQUEST-ID
 
+           PERFORM TALLY-REQUEST-STATISTICS
+
            EVALUATE CA-REQUEST-ID
                WHEN '01INQC'
       *        Call routine to perform for inquire
@@ -241,6 +505,22 @@
       *        Call routine to place order
                    PERFORM PLACE-ORDER
 
+               WHEN '01CANC'
+      *        Call routine to cancel a previously placed order
+                   PERFORM CANCEL-ORDER
+
+               WHEN '01RETC'
+      *        Call routine to look up a CA-RETURN-CODE meaning
+                   PERFORM RETURN-CODE-LOOKUP
+
+               WHEN '01STAT'
+      *        Call routine to report daily transaction statistics
+                   PERFORM REPORT-STATISTICS
+
+               WHEN '01INQL'
+      *        Call routine to browse a page of catalog items
+                   PERFORM CATALOG-INQUIRE-LIST
+
                WHEN OTHER
       *        Request is not recognised or supported
                    PERFORM REQUEST-NOT-RECOGNISED
@@ -276,14 +556,117 @@
            END-EXEC.
            EXIT.
 
+      *================================================================*
+      * Procedure to refresh the local holding area (TSQ CCFG) with    *
+      * the configuration record just read successfully from          *
+      * FILE('EXMPCONF'), so a later outage of that file can fall     *
+      * back to this last-known-good copy instead of failing every    *
+      * catalog transaction. REWRITE keeps a single cached item       *
+      * current; the first time this runs in a CICS region there is   *
+      * nothing to REWRITE yet, so a plain WRITEQ TS creates item 1    *
+      *================================================================*
+       REFRESH-CONFIG-CACHE.
+           EXEC CICS WRITEQ TS QUEUE('CCFG')
+                     FROM(APP-CONFIG)
+                     LENGTH(LENGTH OF APP-CONFIG)
+                     ITEM(1)
+                     REWRITE
+                     RESP(WS-RETURN-CODE)
+           END-EXEC
+
+           IF WS-RETURN-CODE NOT EQUAL DFHRESP(NORMAL)
+               EXEC CICS WRITEQ TS QUEUE('CCFG')
+                         FROM(APP-CONFIG)
+                         LENGTH(LENGTH OF APP-CONFIG)
+                         RESP(WS-RETURN-CODE)
+               END-EXEC
+
+               IF WS-RETURN-CODE NOT EQUAL DFHRESP(NORMAL)
+                   MOVE ' UNABLE TO REFRESH CACHED CONFIGURATION COPY'
+                       TO EM-DETAIL
+                   PERFORM WRITE-ERROR-MESSAGE
+               END-IF
+           END-IF
+           EXIT.
+
+      *================================================================*
+      * Procedure to build WS-EXTENDED-COMMAREA from the caller's own  *
+      * DFHCOMMAREA plus the configured catalog file name, for         *
+      * CATALOG-INQUIRE/PLACE-ORDER/CANCEL-ORDER's datastore LINK.     *
+      * WS-CALEN comes from EIBCALEN, which CICS does not check        *
+      * against the shape implied by CA-REQUEST-ID, so it is range-    *
+      * checked against WS-EXT-BASE here before ever being used as a   *
+      * reference-modification length - a caller-supplied length that  *
+      * does not fit is rejected rather than trusted                   *
+      *================================================================*
+        BUILD-EXTENDED-COMMAREA.
+           MOVE SPACES TO WS-EXTENDED-COMMAREA
+           IF WS-CALEN GREATER THAN LENGTH OF WS-EXT-BASE
+               MOVE 'N' TO WS-EXTENDED-COMMAREA-BUILT
+               MOVE '56' TO CA-RETURN-CODE
+               MOVE 'REQUEST COMMAREA TOO LARGE FOR DATASTORE LINK'
+                   TO CA-RESPONSE-MESSAGE
+           ELSE
+               MOVE 'Y' TO WS-EXTENDED-COMMAREA-BUILT
+               MOVE DFHCOMMAREA(1:WS-CALEN) TO WS-EXT-BASE(1:WS-CALEN)
+               MOVE WS-CATALOG-FILE-NAME TO CA-DS-CATALOG-FILE-NAME
+               COMPUTE WS-EXTENDED-CALEN =
+                   WS-CALEN + LENGTH OF CA-DS-CATALOG-FILE-NAME
+           END-IF
+           EXIT.
+
       *================================================================*
       * Procedure to link to Datastore program to inquire              *
       *   on the catalog data                                          *
       *================================================================*
         CATALOG-INQUIRE.
            MOVE 'EXCATMAN: CATALOG-INQUIRE' TO CA-RESPONSE-MESSAGE
-           EXEC CICS LINK   PROGRAM(WS-DATASTORE-PROG)
-                            COMMAREA(DFHCOMMAREA)
+
+      *    Pass the configured catalog file name through to the
+      *    datastore program by appending it after the caller's own
+      *    commarea shape
+           PERFORM BUILD-EXTENDED-COMMAREA
+           IF EXTENDED-COMMAREA-BUILT-OK
+               EXEC CICS LINK   PROGRAM(WS-DATASTORE-PROG)
+                                COMMAREA(WS-EXTENDED-COMMAREA)
+                                LENGTH(WS-EXTENDED-CALEN)
+               END-EXEC
+               MOVE WS-EXT-BASE(1:WS-CALEN) TO DFHCOMMAREA(1:WS-CALEN)
+
+      *        Single item inquires return stock on hand - compare it
+      *        against the configured reorder point and raise a
+      *        low-stock notification for the nightly purchasing
+      *        worklist job when the item is at or below it
+               IF CA-SINGLE-REQUEST-ID OF DFHCOMMAREA2 EQUAL '01INQS'
+                  AND CA-SINGLE-RETURN-CODE OF DFHCOMMAREA2 EQUAL ZERO
+                  AND WS-REORDER-POINT GREATER THAN ZERO
+                  AND IN-SNGL-STOCK OF DFHCOMMAREA2 NOT GREATER
+                      THAN WS-REORDER-POINT
+                   PERFORM WRITE-LOW-STOCK-NOTIFICATION
+               END-IF
+           END-IF
+           EXIT.
+
+      *================================================================*
+      * Procedure to write a low-stock notification to TDQ CLOW when   *
+      *   a catalog item's stock on hand has reached or dropped below  *
+      *   its configured reorder point                                 *
+      *================================================================*
+        WRITE-LOW-STOCK-NOTIFICATION.
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(DATE1)
+                     TIME(TIME1)
+           END-EXEC
+           MOVE DATE1 TO LS-DATE
+           MOVE TIME1 TO LS-TIME
+           MOVE CA-SNGL-ITEM-REF OF DFHCOMMAREA2 TO LS-ITEM-REF-NUMBER
+           MOVE IN-SNGL-STOCK OF DFHCOMMAREA2 TO LS-STOCK
+           MOVE WS-REORDER-POINT TO LS-REORDER-POINT
+           EXEC CICS WRITEQ TD QUEUE('CLOW')
+                     FROM(LOW-STOCK-MSG)
+                     LENGTH(LENGTH OF LOW-STOCK-MSG)
            END-EXEC
            EXIT.
 
@@ -294,34 +677,203 @@
       *================================================================*
         PLACE-ORDER.
            MOVE 'EXCATMAN: PLACE-ORDER' TO CA-RESPONSE-MESSAGE
+
+      *    Pass the configured catalog file name through to the
+      *    datastore program by appending it after the caller's own
+      *    commarea shape
+           PERFORM BUILD-EXTENDED-COMMAREA
+           IF EXTENDED-COMMAREA-BUILT-OK
            EXEC CICS LINK PROGRAM(WS-DATASTORE-PROG)
-                          COMMAREA(DFHCOMMAREA)
+                          COMMAREA(WS-EXTENDED-COMMAREA)
+                          LENGTH(WS-EXTENDED-CALEN)
            END-EXEC
+           MOVE WS-EXT-BASE(1:WS-CALEN) TO DFHCOMMAREA(1:WS-CALEN)
 
            IF CA-RETURN-CODE EQUAL 00
+               IF WS-ORDER-QTY-THRESHOLD GREATER THAN ZERO AND
+                  CA-QUANTITY-REQ GREATER THAN WS-ORDER-QTY-THRESHOLD
+      * Quantity is above the configured threshold - park the order
+      * for supervisor approval instead of dispatching it
+                   PERFORM HOLD-ORDER-FOR-APPROVAL
+               ELSE
+      * Route the dispatch LINK by charge department, falling back to
+      * the program already selected from the global DO-OUTBOUND-WS
+      * switch when the department has no override
+                   PERFORM SELECT-DISPATCH-PROGRAM
+
       * Link to the Order dispatch program with details
       *        Set up commarea for request
+                   INITIALIZE WS-STOCK-COMMAREA
+                   MOVE '01DSPO' TO CA-ORD-REQUEST-ID
+                   MOVE CA-USERID TO CA-ORD-USERID
+                   MOVE CA-CHARGE-DEPT TO CA-ORD-CHARGE-DEPT
+                   MOVE CA-ITEM-REF-NUMBER TO CA-ORD-ITEM-REF-NUMBER
+                   MOVE CA-QUANTITY-REQ TO CA-ORD-QUANTITY-REQ
+                   EXEC CICS LINK PROGRAM (WS-DISPATCH-PROG)
+                                  COMMAREA(WS-STOCK-COMMAREA)
+                   END-EXEC
+
+                   IF CA-ORD-RETURN-CODE NOT EQUAL ZERO
+                       MOVE SPACES TO CA-RESPONSE-MESSAGE
+                       MOVE CA-ORD-RESPONSE-MESSAGE
+                             TO CA-RESPONSE-MESSAGE
+                   ELSE
+      * Notify the stock manager program of the order details.
+      * Dispatch has already genuinely succeeded at this point, so a
+      * failure of this LINK must not be silently swallowed - if the
+      * LINK itself fails the notification is queued for reconciliation
+      * rather than returning CA-RETURN-CODE 00 as if it had gone out
+                       MOVE '01STKO' TO CA-ORD-REQUEST-ID
+                       EXEC CICS LINK PROGRAM (WS-STOCKMANAGER-PROG)
+                                  COMMAREA(WS-STOCK-COMMAREA)
+                                  RESP(WS-RETURN-CODE)
+                       END-EXEC
+
+                       IF WS-RETURN-CODE NOT EQUAL DFHRESP(NORMAL)
+                           PERFORM
+                              QUEUE-STOCK-NOTIFICATION-RECONCILIATION
+                       ELSE
+                           IF CA-ORD-RETURN-CODE NOT EQUAL ZERO
+                               MOVE SPACES TO CA-RESPONSE-MESSAGE
+                               MOVE CA-ORD-RESPONSE-MESSAGE
+                                     TO CA-RESPONSE-MESSAGE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           END-IF
+           EXIT.
+
+      *================================================================*
+      * Procedure to record a stock manager notification that could   *
+      *   not be delivered (the LINK itself failed) so it can be      *
+      *   retried/reconciled instead of being lost. Called from both  *
+      *   PLACE-ORDER and CANCEL-ORDER, only after the dispatch or    *
+      *   cancellation itself has already succeeded - CA-REQUEST-ID   *
+      *   is queued so reconciliation can tell which event this was   *
+      *================================================================*
+        QUEUE-STOCK-NOTIFICATION-RECONCILIATION.
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(DATE1)
+                     TIME(TIME1)
+           END-EXEC
+           MOVE DATE1 TO RM-DATE
+           MOVE TIME1 TO RM-TIME
+           MOVE CA-REQUEST-ID TO RM-REQUEST-ID
+           MOVE CA-USERID TO RM-USERID
+           MOVE CA-CHARGE-DEPT TO RM-CHARGE-DEPT
+           MOVE CA-ITEM-REF-NUMBER TO RM-ITEM-REF-NUMBER
+           MOVE CA-QUANTITY-REQ TO RM-QUANTITY-REQ
+           MOVE WS-TASKNUM TO RM-TASKNUM
+           MOVE WS-RETURN-CODE TO RM-RESP-CODE
+           EXEC CICS WRITEQ TD QUEUE('CREC')
+                     FROM(RECON-MSG)
+                     LENGTH(LENGTH OF RECON-MSG)
+           END-EXEC
+
+           MOVE '55' TO CA-RETURN-CODE
+           MOVE 'ORDER OK BUT STOCK MANAGER NOTIFICATION FAILED'
+               TO CA-RESPONSE-MESSAGE
+           EXIT.
+
+      *================================================================*
+      * Procedure to park an order that is over the configured         *
+      *   quantity threshold for supervisor approval instead of        *
+      *   dispatching it immediately. The order details are written   *
+      *   to TDQ CAPP for a supervisor release transaction to consume *
+      *================================================================*
+        HOLD-ORDER-FOR-APPROVAL.
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(DATE1)
+                     TIME(TIME1)
+           END-EXEC
+           MOVE DATE1 TO PO-DATE
+           MOVE TIME1 TO PO-TIME
+           MOVE CA-USERID TO PO-USERID
+           MOVE CA-CHARGE-DEPT TO PO-CHARGE-DEPT
+           MOVE CA-ITEM-REF-NUMBER TO PO-ITEM-REF-NUMBER
+           MOVE CA-QUANTITY-REQ TO PO-QUANTITY-REQ
+           MOVE WS-TASKNUM TO PO-TASKNUM
+           EXEC CICS WRITEQ TD QUEUE('CAPP')
+                     FROM(PENDING-ORDER-MSG)
+                     LENGTH(LENGTH OF PENDING-ORDER-MSG)
+           END-EXEC
+
+           MOVE '54' TO CA-RETURN-CODE
+           MOVE 'ORDER QUANTITY EXCEEDS THRESHOLD - HELD FOR APPROVAL'
+               TO CA-RESPONSE-MESSAGE
+           EXIT.
+
+      *================================================================*
+      * Procedure to override WS-DISPATCH-PROG with the department's  *
+      *   own dispatcher program when CA-CHARGE-DEPT has an entry in  *
+      *   the department-to-dispatcher override table. Leaves         *
+      *   WS-DISPATCH-PROG unchanged (the global DO-OUTBOUND-WS       *
+      *   switch selection) when the department is not listed         *
+      *================================================================*
+        SELECT-DISPATCH-PROGRAM.
+           PERFORM VARYING WS-DEPTMAP-SUBSCRIPT FROM 1 BY 1
+                     UNTIL WS-DEPTMAP-SUBSCRIPT GREATER THAN 3
+               IF WS-DEPTMAP-DEPT(WS-DEPTMAP-SUBSCRIPT)
+                        EQUAL CA-CHARGE-DEPT
+                  AND WS-DEPTMAP-PROG(WS-DEPTMAP-SUBSCRIPT)
+                        NOT EQUAL SPACES
+                   MOVE WS-DEPTMAP-PROG(WS-DEPTMAP-SUBSCRIPT)
+                       TO WS-DISPATCH-PROG
+                   MOVE 4 TO WS-DEPTMAP-SUBSCRIPT
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      *================================================================*
+      * Procedure to link to Datastore program to reverse a previously *
+      *   placed order and notify the stock manager of the reversal   *
+      *================================================================*
+        CANCEL-ORDER.
+           MOVE 'EXCATMAN: CANCEL-ORDER' TO CA-RESPONSE-MESSAGE
+
+      *    Pass the configured catalog file name through to the
+      *    datastore program by appending it after the caller's own
+      *    commarea shape
+           PERFORM BUILD-EXTENDED-COMMAREA
+           IF EXTENDED-COMMAREA-BUILT-OK
+           EXEC CICS LINK   PROGRAM(WS-DATASTORE-PROG)
+                            COMMAREA(WS-EXTENDED-COMMAREA)
+                            LENGTH(WS-EXTENDED-CALEN)
+           END-EXEC
+           MOVE WS-EXT-BASE(1:WS-CALEN) TO DFHCOMMAREA(1:WS-CALEN)
+
+           IF CA-RETURN-CODE EQUAL 00
+      * Notify the stock manager program that the order was cancelled.
+      * If the LINK itself fails the notification is queued for
+      * reconciliation rather than abending the cancellation, the same
+      * as PLACE-ORDER's stock-manager notification
                INITIALIZE WS-STOCK-COMMAREA
-               MOVE '01DSPO' TO CA-ORD-REQUEST-ID
+               MOVE '01CANO' TO CA-ORD-REQUEST-ID
                MOVE CA-USERID TO CA-ORD-USERID
                MOVE CA-CHARGE-DEPT TO CA-ORD-CHARGE-DEPT
                MOVE CA-ITEM-REF-NUMBER TO CA-ORD-ITEM-REF-NUMBER
                MOVE CA-QUANTITY-REQ TO CA-ORD-QUANTITY-REQ
-               EXEC CICS LINK PROGRAM (WS-DISPATCH-PROG)
+               EXEC CICS LINK PROGRAM (WS-STOCKMANAGER-PROG)
                               COMMAREA(WS-STOCK-COMMAREA)
+                              RESP(WS-RETURN-CODE)
                END-EXEC
 
-               IF CA-ORD-RETURN-CODE NOT EQUAL ZERO
-                   MOVE SPACES TO CA-RESPONSE-MESSAGE
-                   MOVE CA-ORD-RESPONSE-MESSAGE
-                         TO CA-RESPONSE-MESSAGE
+               IF WS-RETURN-CODE NOT EQUAL DFHRESP(NORMAL)
+                   PERFORM QUEUE-STOCK-NOTIFICATION-RECONCILIATION
+               ELSE
+                   IF CA-ORD-RETURN-CODE NOT EQUAL ZERO
+                       MOVE SPACES TO CA-RESPONSE-MESSAGE
+                       MOVE CA-ORD-RESPONSE-MESSAGE
+                             TO CA-RESPONSE-MESSAGE
+                   END-IF
                END-IF
-
-      * Notify the stock manager program of the order details
-               MOVE '01STKO' TO CA-ORD-REQUEST-ID
-               EXEC CICS LINK PROGRAM (WS-STOCKMANAGER-PROG)
-                              COMMAREA(WS-STOCK-COMMAREA)
-               END-EXEC
+           END-IF
            END-IF
            EXIT.
 
@@ -338,3 +890,231 @@
 
            MOVE 'OPERATION UNKNOWN' TO CA-RESPONSE-MESSAGE
            EXIT.
+
+      *================================================================*
+      * Procedure to look up the meaning of a CA-RETURN-CODE value and *
+      * the paragraph that raises it, for the '01RETC' request. This   *
+      * is the single place that documents every CA-RETURN-CODE this  *
+      * program can produce, so a new return code added to MAINLINE   *
+      * or elsewhere only needs a WHEN adding here to stay documented *
+      *================================================================*
+        RETURN-CODE-LOOKUP.
+           EVALUATE CA-RETC-LOOKUP-CODE
+               WHEN '00'
+                   MOVE 'SUCCESSFUL COMPLETION' TO CA-RETC-MEANING
+                   MOVE 'MAINLINE' TO CA-RETC-RAISED-IN
+               WHEN '51'
+                   MOVE 'CONFIGURATION FILE COULD NOT BE READ'
+                       TO CA-RETC-MEANING
+                   MOVE 'MAINLINE' TO CA-RETC-RAISED-IN
+               WHEN '52'
+                   MOVE 'DATASTORE TYPE INCORRECT IN CONFIG FILE'
+                       TO CA-RETC-MEANING
+                   MOVE 'MAINLINE' TO CA-RETC-RAISED-IN
+               WHEN '53'
+                   MOVE 'DISPATCHER SWITCH INCORRECT IN CONFIG FILE'
+                       TO CA-RETC-MEANING
+                   MOVE 'MAINLINE' TO CA-RETC-RAISED-IN
+               WHEN '54'
+                   MOVE 'ORDER QUANTITY EXCEEDS THRESHOLD - HELD'
+                       TO CA-RETC-MEANING
+                   MOVE 'HOLD-ORDER-FOR-APPROVAL' TO CA-RETC-RAISED-IN
+               WHEN '55'
+                   MOVE 'ORDER DISPATCHED BUT STOCK NOTIFY FAILED'
+                       TO CA-RETC-MEANING
+                   MOVE 'QUEUE-STOCK-NOTIFICATION-RECONCILIATION'
+                       TO CA-RETC-RAISED-IN
+               WHEN '56'
+                   MOVE 'REQUEST COMMAREA TOO LARGE FOR DATASTORE LINK'
+                       TO CA-RETC-MEANING
+                   MOVE 'BUILD-EXTENDED-COMMAREA' TO CA-RETC-RAISED-IN
+               WHEN '99'
+                   MOVE 'REQUEST ID NOT RECOGNISED' TO CA-RETC-MEANING
+                   MOVE 'REQUEST-NOT-RECOGNISED' TO CA-RETC-RAISED-IN
+               WHEN OTHER
+                   MOVE 'RETURN CODE NOT RECOGNISED' TO CA-RETC-MEANING
+                   MOVE SPACES TO CA-RETC-RAISED-IN
+           END-EVALUATE
+
+           MOVE CA-RETC-MEANING TO CA-RETC-RESPONSE-MESSAGE
+           EXIT.
+
+      *================================================================*
+      * Procedure to tally daily transaction counts by CA-REQUEST-ID,  *
+      * performed once per request just before it is dispatched. The  *
+      * '01STAT' request itself is not counted, since it only reports *
+      * on the other traffic. Counters live in BNVCONF the same way   *
+      * as the other operator-visible settings, keyed and ENQ/DEQ'd   *
+      * the same way DFH0XCFG locks records it is updating. A stats   *
+      * record that cannot be read or locked is skipped rather than   *
+      * failing the transaction the statistics are only counting      *
+      *================================================================*
+        TALLY-REQUEST-STATISTICS.
+           IF CA-REQUEST-ID NOT EQUAL '01STAT'
+               EXEC CICS ENQ RESOURCE(WS-STATS-CONFIG-KEY)
+                             LENGTH(LENGTH OF WS-STATS-CONFIG-KEY)
+               END-EXEC
+
+               EXEC CICS READ FILE('EXMPCONF')
+                              INTO(WS-STATS-CONFIG)
+                              RIDFLD(WS-STATS-CONFIG-KEY)
+                              RESP(WS-RETURN-CODE)
+                              UPDATE
+               END-EXEC
+
+               IF WS-RETURN-CODE EQUAL DFHRESP(NORMAL)
+                   EVALUATE CA-REQUEST-ID
+                       WHEN '01INQC'
+                           ADD 1 TO WS-STATS-INQC
+                       WHEN '01INQS'
+                           ADD 1 TO WS-STATS-INQS
+                       WHEN '01ORDR'
+                           ADD 1 TO WS-STATS-ORDR
+                       WHEN '01CANC'
+                           ADD 1 TO WS-STATS-CANC
+                       WHEN '01RETC'
+                           ADD 1 TO WS-STATS-RETC
+                       WHEN '01INQL'
+                           ADD 1 TO WS-STATS-INQL
+                       WHEN OTHER
+                           ADD 1 TO WS-STATS-UNKNOWN
+                   END-EVALUATE
+
+                   EXEC CICS REWRITE FILE('EXMPCONF')
+                                     FROM(WS-STATS-CONFIG)
+                   END-EXEC
+               END-IF
+
+               EXEC CICS DEQ RESOURCE(WS-STATS-CONFIG-KEY)
+                             LENGTH(LENGTH OF WS-STATS-CONFIG-KEY)
+               END-EXEC
+           END-IF
+           EXIT.
+
+      *================================================================*
+      * Procedure to report the daily transaction statistics counters *
+      * for the '01STAT' request. A missing/unreadable stats record   *
+      * reports all-zero counts rather than failing the request       *
+      *================================================================*
+        REPORT-STATISTICS.
+           INITIALIZE WS-STATS-CONFIG
+           EXEC CICS READ FILE('EXMPCONF')
+                          INTO(WS-STATS-CONFIG)
+                          RIDFLD(WS-STATS-CONFIG-KEY)
+                          RESP(WS-RETURN-CODE)
+           END-EXEC
+           IF WS-RETURN-CODE NOT EQUAL DFHRESP(NORMAL)
+               INITIALIZE WS-STATS-CONFIG
+           END-IF
+
+           STRING 'IC=' WS-STATS-INQC ' IS=' WS-STATS-INQS
+                  ' OR=' WS-STATS-ORDR ' CN=' WS-STATS-CANC
+                  ' RC=' WS-STATS-RETC ' IL=' WS-STATS-INQL
+                  ' UK=' WS-STATS-UNKNOWN
+               DELIMITED BY SIZE
+               INTO CA-RESPONSE-MESSAGE
+           END-STRING
+           EXIT.
+
+      *================================================================*
+      * Procedure to browse a page of catalog items for the '01INQL'  *
+      * request. Starting at CA-LIST-START-ITEM-REF, it LINKs to the  *
+      * datastore program one item at a time (the only unit the       *
+      * datastore program understands) using WS-ITEM-INQUIRE-COMMAREA *
+      * exactly the way '01INQS' does, and collects up to 10 items    *
+      * (or fewer if CA-LIST-COUNT-REQUESTED asks for less) into      *
+      * CA-LIST-ITEM. The item reference after the last one returned  *
+      * becomes the continuation key for the next page; the first     *
+      * datastore failure stops the page immediately (EXIT PERFORM -  *
+      * no further LINKs are wasted retrying the same item reference).*
+      * If items had already been collected, CA-LIST-RETURN-CODE is   *
+      * left at zero and MORE-DATA is still set to 'Y' with the       *
+      * continuation key pointing at the failed item reference, so a  *
+      * single bad/missing catalog entry is never mistaken for the    *
+      * end of the catalog - paging again either skips past a         *
+      * transient gap or, if nothing is returned, surfaces the        *
+      * datastore's own return code/message instead of silently       *
+      * looking like "no more data"                                   *
+      *================================================================*
+        CATALOG-INQUIRE-LIST.
+           MOVE 'EXCATMAN: CATALOG-INQUIRE-LIST'
+               TO CA-LIST-RESPONSE-MESSAGE
+           MOVE ZERO TO CA-LIST-COUNT-RETURNED
+           MOVE 'N' TO CA-LIST-MORE-DATA
+           MOVE 'N' TO WS-LIST-STOPPED-ON-ERROR
+           MOVE CA-LIST-START-ITEM-REF TO WS-LIST-NEXT-ITEM-REF
+
+           MOVE CA-LIST-COUNT-REQUESTED TO WS-LIST-COUNT-WANTED
+           IF WS-LIST-COUNT-WANTED EQUAL ZERO OR
+              WS-LIST-COUNT-WANTED GREATER THAN 10
+               MOVE 10 TO WS-LIST-COUNT-WANTED
+           END-IF
+
+           PERFORM VARYING WS-LIST-INDEX FROM 1 BY 1
+                   UNTIL WS-LIST-INDEX GREATER THAN WS-LIST-COUNT-WANTED
+                      OR CA-LIST-RETURN-CODE NOT EQUAL ZERO
+
+               INITIALIZE WS-ITEM-INQUIRE-COMMAREA
+               MOVE '01INQS' TO
+                   CA-SINGLE-REQUEST-ID OF WS-ITEM-INQUIRE-COMMAREA
+               MOVE WS-LIST-NEXT-ITEM-REF TO
+                   CA-ITEM-REF-REQ OF WS-ITEM-INQUIRE-COMMAREA
+
+      *        Pass the configured catalog file name through to the
+      *        datastore program the same way CATALOG-INQUIRE does
+               MOVE SPACES TO WS-EXTENDED-COMMAREA
+               MOVE WS-ITEM-INQUIRE-COMMAREA TO WS-EXT-BASE(1:158)
+               MOVE WS-CATALOG-FILE-NAME TO CA-DS-CATALOG-FILE-NAME
+               MOVE 166 TO WS-EXTENDED-CALEN
+
+               EXEC CICS LINK   PROGRAM(WS-DATASTORE-PROG)
+                                COMMAREA(WS-EXTENDED-COMMAREA)
+                                LENGTH(WS-EXTENDED-CALEN)
+               END-EXEC
+               MOVE WS-EXT-BASE(1:158) TO WS-ITEM-INQUIRE-COMMAREA
+
+               IF CA-SINGLE-RETURN-CODE OF WS-ITEM-INQUIRE-COMMAREA
+                       NOT EQUAL ZERO
+                   SET LIST-STOPPED-ON-ERROR TO TRUE
+                   IF CA-LIST-COUNT-RETURNED EQUAL ZERO
+                       MOVE CA-SINGLE-RETURN-CODE OF
+                               WS-ITEM-INQUIRE-COMMAREA
+                           TO CA-LIST-RETURN-CODE
+                       MOVE CA-SINGLE-RESPONSE-MESSAGE OF
+                               WS-ITEM-INQUIRE-COMMAREA
+                           TO CA-LIST-RESPONSE-MESSAGE
+                   END-IF
+                   EXIT PERFORM
+               ELSE
+                   ADD 1 TO CA-LIST-COUNT-RETURNED
+                   MOVE CA-SNGL-ITEM-REF OF WS-ITEM-INQUIRE-COMMAREA
+                       TO CA-LIST-ITEM-REF(WS-LIST-INDEX)
+                   MOVE CA-SNGL-DESCRIPTION OF WS-ITEM-INQUIRE-COMMAREA
+                       TO CA-LIST-DESCRIPTION(WS-LIST-INDEX)
+                   MOVE CA-SNGL-DEPARTMENT OF WS-ITEM-INQUIRE-COMMAREA
+                       TO CA-LIST-DEPARTMENT(WS-LIST-INDEX)
+                   MOVE CA-SNGL-COST OF WS-ITEM-INQUIRE-COMMAREA
+                       TO CA-LIST-COST(WS-LIST-INDEX)
+                   MOVE IN-SNGL-STOCK OF WS-ITEM-INQUIRE-COMMAREA
+                       TO CA-LIST-STOCK(WS-LIST-INDEX)
+                   MOVE ON-SNGL-ORDER OF WS-ITEM-INQUIRE-COMMAREA
+                       TO CA-LIST-ON-ORDER(WS-LIST-INDEX)
+                   ADD 1 TO WS-LIST-NEXT-ITEM-REF
+               END-IF
+           END-PERFORM
+
+           IF CA-LIST-COUNT-RETURNED EQUAL WS-LIST-COUNT-WANTED OR
+              (LIST-STOPPED-ON-ERROR AND
+               CA-LIST-COUNT-RETURNED GREATER THAN ZERO)
+      *        Either a full page was collected, or the page was cut
+      *        short by a single failed item reference with items
+      *        already collected - either way there may be more valid
+      *        items beyond WS-LIST-NEXT-ITEM-REF, so point the caller
+      *        at it rather than reporting the catalog as exhausted
+               MOVE 'Y' TO CA-LIST-MORE-DATA
+               MOVE WS-LIST-NEXT-ITEM-REF TO CA-LIST-CONTINUATION-KEY
+           ELSE
+               MOVE 'N' TO CA-LIST-MORE-DATA
+               MOVE ZERO TO CA-LIST-CONTINUATION-KEY
+           END-IF
+           EXIT.
