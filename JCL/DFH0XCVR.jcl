@@ -0,0 +1,26 @@
+//DFH0XCVR JOB (ACCTNO),'STOCK VALUATION',CLASS=A,MSGCLASS=A,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*----------------------------------------------------------------*
+//* NIGHTLY CATALOG STOCK VALUATION REPORT                          *
+//*                                                                  *
+//* Runs program DFH0XCVR to browse the catalog VSAM file and        *
+//* produce a stock valuation report for finance: extended cost      *
+//* per item, a grand total, and a count of items at or below their  *
+//* reorder point.                                                   *
+//*                                                                  *
+//* CATFILE  must be the same VSAM cluster currently named by the    *
+//*          CATALOG-FILE-NAME setting on the EXCONF configuration   *
+//*          panel (DFH0XCFG) -- this batch job has no way to read   *
+//*          that setting itself, so operations must keep this DD    *
+//*          in step whenever CATALOG-FILE-NAME is changed online.   *
+//* CONFFILE must be the BNVCONF configuration VSAM cluster, opened  *
+//*          RANDOM by key to look up the REORD-PNT record.          *
+//* REPTOUT  is the printed report handed to finance.                *
+//*----------------------------------------------------------------*
+//STEP1    EXEC PGM=DFH0XCVR
+//STEPLIB  DD DSN=CICSTS.EXAMPLE.LOADLIB,DISP=SHR
+//CATFILE  DD DSN=CICSTS.EXAMPLE.CATALOG,DISP=SHR
+//CONFFILE DD DSN=CICSTS.EXAMPLE.BNVCONF,DISP=SHR
+//REPTOUT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
