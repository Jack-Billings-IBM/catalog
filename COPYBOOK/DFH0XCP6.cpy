@@ -0,0 +1,40 @@
+      ******************************************************************
+      *                                                                *
+      * CONTROL BLOCK NAME = DFH0XCP6                                  *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Return code lookup COMMAREA                *
+      *                                                                *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *                                                                *
+      *      "Restricted Materials of IBM"                             *
+      *                                                                *
+      *      5655-Y04                                                  *
+      *                                                                *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      * STATUS = 7.1.0                                                 *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      This copy book is part of the example application and     *
+      *      defines the datastructure for a '01RETC' request, which   *
+      *      looks up the meaning of a CA-RETURN-CODE value that       *
+      *      DFH0XCMN can produce and the paragraph that raises it.    *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XCP6),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I07544 640 040910 HDIPCB  : EXAMPLE - BASE APPLICATION  *
+      *                                                                *
+      ******************************************************************
+      *    Return code lookup COMMAREA structure
+           03 CA-RETC-REQUEST-ID              PIC X(6).
+           03 CA-RETC-RETURN-CODE             PIC 9(2) DISPLAY.
+           03 CA-RETC-RESPONSE-MESSAGE        PIC X(79).
+      *    Fields used in Return Code Lookup
+           03 CA-RETC-LOOKUP-CODE             PIC X(2).
+           03 CA-RETC-MEANING                 PIC X(46).
+           03 CA-RETC-RAISED-IN               PIC X(40).
