@@ -0,0 +1,53 @@
+      ******************************************************************
+      *                                                                *
+      * CONTROL BLOCK NAME = DFH0XCP7                                  *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Paginated catalog browse COMMAREA          *
+      *                                                                *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *                                                                *
+      *      "Restricted Materials of IBM"                             *
+      *                                                                *
+      *      5655-Y04                                                  *
+      *                                                                *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      * STATUS = 7.1.0                                                 *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      This copy book is part of the example application and     *
+      *      defines the datastructure for a '01INQL' (inquire list)   *
+      *      request, which returns a page of CA-SINGLE-ITEM-shaped    *
+      *      catalog entries starting at a given item reference, with  *
+      *      a continuation key for the next page. The page size is    *
+      *      capped at 10 entries per round trip.                      *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XCP7),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I07544 640 040910 HDIPCB  : EXAMPLE - BASE APPLICATION  *
+      *                                                                *
+      ******************************************************************
+      *    Paginated catalog browse COMMAREA structure
+           03 CA-LIST-REQUEST-ID              PIC X(6).
+           03 CA-LIST-RETURN-CODE             PIC 9(2) DISPLAY.
+           03 CA-LIST-RESPONSE-MESSAGE        PIC X(79).
+      *    Fields used in Inquire List
+           03 CA-LIST-START-ITEM-REF          PIC 9(4) DISPLAY.
+           03 CA-LIST-COUNT-REQUESTED         PIC 9(2) DISPLAY.
+           03 CA-LIST-COUNT-RETURNED          PIC 9(2) DISPLAY.
+           03 CA-LIST-CONTINUATION-KEY        PIC 9(4) DISPLAY.
+           03 CA-LIST-MORE-DATA               PIC X.
+               88 CA-LIST-MORE-DATA-YES           VALUE 'Y'.
+               88 CA-LIST-MORE-DATA-NO            VALUE 'N'.
+           03 CA-LIST-ITEM OCCURS 10 TIMES.
+               05 CA-LIST-ITEM-REF            PIC 9(4) DISPLAY.
+               05 CA-LIST-DESCRIPTION         PIC X(40).
+               05 CA-LIST-DEPARTMENT          PIC 9(3) DISPLAY.
+               05 CA-LIST-COST                PIC X(6).
+               05 CA-LIST-STOCK                PIC 9(4) DISPLAY.
+               05 CA-LIST-ON-ORDER            PIC 9(3) DISPLAY.
