@@ -0,0 +1,216 @@
+      ******************************************************************
+      *                                                                *
+      * CONTROL BLOCK NAME = DFH0XM3                                   *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Symbolic map for the EXCONF (DFH0XS3) map  *
+      *                                                                *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *                                                                *
+      *      "Restricted Materials of IBM"                             *
+      *                                                                *
+      *      5655-Y04                                                  *
+      *                                                                *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      * STATUS = 7.1.0                                                 *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      BMS generated symbolic map for the EXCONF map (mapset     *
+      *      DFH0XS3) used by the configuration program DFH0XCFG.      *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XM3),COMP(SAMPLES),PROD(CICS TS ):               *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I07544 640 040917 HDIPCB  : BMS MAPS FOR THE EXAMPLE APP*
+      *                                                                *
+      ******************************************************************
+       01  EXCONFI.
+           02  FILLER                  PIC X(12).
+           02  DS-TYPEL                COMP PIC S9(4).
+           02  DS-TYPEF                PIC X.
+           02  FILLER REDEFINES DS-TYPEF.
+               03  DS-TYPEA            PIC X.
+           02  DS-TYPEI                PIC X(4).
+           02  WS-OUTBOUNDL            COMP PIC S9(4).
+           02  WS-OUTBOUNDF            PIC X.
+           02  FILLER REDEFINES WS-OUTBOUNDF.
+               03  WS-OUTBOUNDA        PIC X.
+           02  WS-OUTBOUNDI            PIC X(3).
+           02  CATMAN-PROGL            COMP PIC S9(4).
+           02  CATMAN-PROGF            PIC X.
+           02  FILLER REDEFINES CATMAN-PROGF.
+               03  CATMAN-PROGA        PIC X.
+           02  CATMAN-PROGI            PIC X(8).
+           02  DSSTUB-PROGL            COMP PIC S9(4).
+           02  DSSTUB-PROGF            PIC X.
+           02  FILLER REDEFINES DSSTUB-PROGF.
+               03  DSSTUB-PROGA        PIC X.
+           02  DSSTUB-PROGI            PIC X(8).
+           02  DSVSAM-PROGL            COMP PIC S9(4).
+           02  DSVSAM-PROGF            PIC X.
+           02  FILLER REDEFINES DSVSAM-PROGF.
+               03  DSVSAM-PROGA        PIC X.
+           02  DSVSAM-PROGI            PIC X(8).
+           02  ODSTUB-PROGL            COMP PIC S9(4).
+           02  ODSTUB-PROGF            PIC X.
+           02  FILLER REDEFINES ODSTUB-PROGF.
+               03  ODSTUB-PROGA        PIC X.
+           02  ODSTUB-PROGI            PIC X(8).
+           02  ODWS-PROGL              COMP PIC S9(4).
+           02  ODWS-PROGF              PIC X.
+           02  FILLER REDEFINES ODWS-PROGF.
+               03  ODWS-PROGA          PIC X.
+           02  ODWS-PROGI              PIC X(8).
+           02  STKMAN-PROGL            COMP PIC S9(4).
+           02  STKMAN-PROGF            PIC X.
+           02  FILLER REDEFINES STKMAN-PROGF.
+               03  STKMAN-PROGA        PIC X.
+           02  STKMAN-PROGI            PIC X(8).
+           02  DSDB2-PROGL             COMP PIC S9(4).
+           02  DSDB2-PROGF             PIC X.
+           02  FILLER REDEFINES DSDB2-PROGF.
+               03  DSDB2-PROGA         PIC X.
+           02  DSDB2-PROGI             PIC X(8).
+           02  VSAM-FILEL              COMP PIC S9(4).
+           02  VSAM-FILEF              PIC X.
+           02  FILLER REDEFINES VSAM-FILEF.
+               03  VSAM-FILEA          PIC X.
+           02  VSAM-FILEI              PIC X(8).
+           02  QTYLIMITL               COMP PIC S9(4).
+           02  QTYLIMITF               PIC X.
+           02  FILLER REDEFINES QTYLIMITF.
+               03  QTYLIMITA           PIC X.
+           02  QTYLIMITI               PIC X(5).
+           02  REORDPTL                COMP PIC S9(4).
+           02  REORDPTF                PIC X.
+           02  FILLER REDEFINES REORDPTF.
+               03  REORDPTA            PIC X.
+           02  REORDPTI                PIC X(4).
+           02  DEPT1L                  COMP PIC S9(4).
+           02  DEPT1F                  PIC X.
+           02  FILLER REDEFINES DEPT1F.
+               03  DEPT1A              PIC X.
+           02  DEPT1I                  PIC X(3).
+           02  PROG1L                  COMP PIC S9(4).
+           02  PROG1F                  PIC X.
+           02  FILLER REDEFINES PROG1F.
+               03  PROG1A              PIC X.
+           02  PROG1I                  PIC X(8).
+           02  DEPT2L                  COMP PIC S9(4).
+           02  DEPT2F                  PIC X.
+           02  FILLER REDEFINES DEPT2F.
+               03  DEPT2A              PIC X.
+           02  DEPT2I                  PIC X(3).
+           02  PROG2L                  COMP PIC S9(4).
+           02  PROG2F                  PIC X.
+           02  FILLER REDEFINES PROG2F.
+               03  PROG2A              PIC X.
+           02  PROG2I                  PIC X(8).
+           02  DEPT3L                  COMP PIC S9(4).
+           02  DEPT3F                  PIC X.
+           02  FILLER REDEFINES DEPT3F.
+               03  DEPT3A              PIC X.
+           02  DEPT3I                  PIC X(3).
+           02  PROG3L                  COMP PIC S9(4).
+           02  PROG3F                  PIC X.
+           02  FILLER REDEFINES PROG3F.
+               03  PROG3A              PIC X.
+           02  PROG3I                  PIC X(8).
+           02  WS-SERVERL              COMP PIC S9(4).
+           02  WS-SERVERF              PIC X.
+           02  FILLER REDEFINES WS-SERVERF.
+               03  WS-SERVERA          PIC X.
+           02  WS-SERVERI              PIC X(70).
+           02  OUT-WS-URI1L            COMP PIC S9(4).
+           02  OUT-WS-URI1F            PIC X.
+           02  FILLER REDEFINES OUT-WS-URI1F.
+               03  OUT-WS-URI1A        PIC X.
+           02  OUT-WS-URI1I            PIC X(44).
+           02  OUT-WS-URI2L            COMP PIC S9(4).
+           02  OUT-WS-URI2F            PIC X.
+           02  FILLER REDEFINES OUT-WS-URI2F.
+               03  OUT-WS-URI2A        PIC X.
+           02  OUT-WS-URI2I            PIC X(44).
+           02  OUT-WS-URI3L            COMP PIC S9(4).
+           02  OUT-WS-URI3F            PIC X.
+           02  FILLER REDEFINES OUT-WS-URI3F.
+               03  OUT-WS-URI3A        PIC X.
+           02  OUT-WS-URI3I            PIC X(44).
+           02  OUT-WS-URI4L            COMP PIC S9(4).
+           02  OUT-WS-URI4F            PIC X.
+           02  FILLER REDEFINES OUT-WS-URI4F.
+               03  OUT-WS-URI4A        PIC X.
+           02  OUT-WS-URI4I            PIC X(44).
+           02  OUT-WS-URI5L            COMP PIC S9(4).
+           02  OUT-WS-URI5F            PIC X.
+           02  FILLER REDEFINES OUT-WS-URI5F.
+               03  OUT-WS-URI5A        PIC X.
+           02  OUT-WS-URI5I            PIC X(44).
+           02  OUT-WS-URI6L            COMP PIC S9(4).
+           02  OUT-WS-URI6F            PIC X.
+           02  FILLER REDEFINES OUT-WS-URI6F.
+               03  OUT-WS-URI6A        PIC X.
+           02  OUT-WS-URI6I            PIC X(35).
+           02  MSGL                    COMP PIC S9(4).
+           02  MSGF                    PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                PIC X.
+           02  MSGI                    PIC X(60).
+       01  EXCONFO REDEFINES EXCONFI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(2).
+           02  DS-TYPEO                PIC X(4).
+           02  FILLER                  PIC X(2).
+           02  WS-OUTBOUNDO            PIC X(3).
+           02  FILLER                  PIC X(2).
+           02  CATMAN-PROGO            PIC X(8).
+           02  FILLER                  PIC X(2).
+           02  DSSTUB-PROGO            PIC X(8).
+           02  FILLER                  PIC X(2).
+           02  DSVSAM-PROGO            PIC X(8).
+           02  FILLER                  PIC X(2).
+           02  ODSTUB-PROGO            PIC X(8).
+           02  FILLER                  PIC X(2).
+           02  ODWS-PROGO              PIC X(8).
+           02  FILLER                  PIC X(2).
+           02  STKMAN-PROGO            PIC X(8).
+           02  FILLER                  PIC X(2).
+           02  DSDB2-PROGO             PIC X(8).
+           02  FILLER                  PIC X(2).
+           02  VSAM-FILEO              PIC X(8).
+           02  FILLER                  PIC X(2).
+           02  QTYLIMITO               PIC X(5).
+           02  FILLER                  PIC X(2).
+           02  REORDPTO                PIC X(4).
+           02  FILLER                  PIC X(2).
+           02  DEPT1O                  PIC X(3).
+           02  FILLER                  PIC X(2).
+           02  PROG1O                  PIC X(8).
+           02  FILLER                  PIC X(2).
+           02  DEPT2O                  PIC X(3).
+           02  FILLER                  PIC X(2).
+           02  PROG2O                  PIC X(8).
+           02  FILLER                  PIC X(2).
+           02  DEPT3O                  PIC X(3).
+           02  FILLER                  PIC X(2).
+           02  PROG3O                  PIC X(8).
+           02  FILLER                  PIC X(2).
+           02  WS-SERVERO              PIC X(70).
+           02  FILLER                  PIC X(2).
+           02  OUT-WS-URI1O            PIC X(44).
+           02  FILLER                  PIC X(2).
+           02  OUT-WS-URI2O            PIC X(44).
+           02  FILLER                  PIC X(2).
+           02  OUT-WS-URI3O            PIC X(44).
+           02  FILLER                  PIC X(2).
+           02  OUT-WS-URI4O            PIC X(44).
+           02  FILLER                  PIC X(2).
+           02  OUT-WS-URI5O            PIC X(44).
+           02  FILLER                  PIC X(2).
+           02  OUT-WS-URI6O            PIC X(35).
+           02  FILLER                  PIC X(2).
+           02  MSGO                    PIC X(60).
