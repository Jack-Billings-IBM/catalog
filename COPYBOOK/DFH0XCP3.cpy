@@ -0,0 +1,39 @@
+      ******************************************************************
+      *                                                                *
+      * CONTROL BLOCK NAME = DFH0XCP3                                  *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Main inbound COMMAREA for example app      *
+      *                                                                *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *                                                                *
+      *      "Restricted Materials of IBM"                             *
+      *                                                                *
+      *      5655-Y04                                                  *
+      *                                                                *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      * STATUS = 7.1.0                                                 *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      This copy book is part of the example application and     *
+      *      defines the commarea passed to DFH0XCMN by callers of      *
+      *      the catalog application (inquire and order requests).     *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XCP3),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I07544 640 040910 HDIPCB  : EXAMPLE - BASE APPLICATION  *
+      *                                                                *
+      ******************************************************************
+      *    Catalogue main COMMAREA structure
+           03 CA-REQUEST-ID                   PIC X(6).
+           03 CA-RETURN-CODE                  PIC X(2).
+           03 CA-RESPONSE-MESSAGE             PIC X(79).
+           03 CA-USERID                       PIC X(8).
+           03 CA-CHARGE-DEPT                  PIC 9(3) DISPLAY.
+           03 CA-ITEM-REF-NUMBER              PIC 9(4) DISPLAY.
+           03 CA-QUANTITY-REQ                 PIC 9(3) DISPLAY.
