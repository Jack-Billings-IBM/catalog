@@ -0,0 +1,39 @@
+      ******************************************************************
+      *                                                                *
+      * CONTROL BLOCK NAME = DFH0XCP2                                  *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Order Dispatch / Stock Manager copybook    *
+      *                                                                *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *                                                                *
+      *      "Restricted Materials of IBM"                             *
+      *                                                                *
+      *      5655-Y04                                                  *
+      *                                                                *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      * STATUS = 7.1.0                                                 *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      This copy book is part of the example application and     *
+      *      defines the commarea passed from the catalog manager      *
+      *      to the order dispatch and stock manager programs.         *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XCP2),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I07544 640 040910 HDIPCB  : EXAMPLE - BASE APPLICATION  *
+      *                                                                *
+      ******************************************************************
+      *    Order Dispatcher / Stock Manager COMMAREA structure
+           03 CA-ORD-REQUEST-ID               PIC X(6).
+           03 CA-ORD-RETURN-CODE              PIC 9(2) DISPLAY.
+           03 CA-ORD-RESPONSE-MESSAGE         PIC X(79).
+           03 CA-ORD-USERID                   PIC X(8).
+           03 CA-ORD-CHARGE-DEPT              PIC 9(3) DISPLAY.
+           03 CA-ORD-ITEM-REF-NUMBER          PIC 9(4) DISPLAY.
+           03 CA-ORD-QUANTITY-REQ             PIC 9(3) DISPLAY.
